@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FISCAL-CALENDAR.
+      * Full fiscal calendar generator, built around the existing
+      * IS-LEAP logic in LEAP.cob, so month-end and year-end closing
+      * jobs can read one FISCAL-DAY-FILE instead of a hand-built
+      * spreadsheet.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FISCAL-DAY-FILE ASSIGN TO DYNAMIC WS-FISCAL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FISCAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FISCAL-DAY-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01 FDAY-LINE.
+          03 FDAY-DATE           PIC 9(8).
+          03 FILLER              PIC X(2) VALUE SPACES.
+          03 FDAY-DOW-NAME       PIC X(9).
+          03 FILLER              PIC X(1) VALUE SPACES.
+          03 FDAY-PERIOD         PIC 9(2).
+          03 FILLER              PIC X(1) VALUE SPACES.
+          03 FDAY-WEEK-NUMBER    PIC 9(2).
+          03 FILLER              PIC X(1) VALUE SPACES.
+          03 FDAY-LEAP-FLAG      PIC X.
+          03 FILLER              PIC X(5) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FISCAL-DSN       PIC X(100) VALUE 'FISCAL-DAY.DAT'.
+       01 WS-FISCAL-STATUS    PIC XX VALUE '00'.
+       01 WS-FISCAL-YEAR      PIC 9(4) VALUE 2026.
+       01 WS-YEAR-TEXT        PIC X(4).
+
+       01 WS-LEAP-RESULT      PIC 9.
+       01 WS-LEAP-FLAG        PIC X.
+
+       01 WS-START-DATE       PIC 9(8).
+       01 WS-END-DATE         PIC 9(8).
+       01 WS-START-INT        PIC 9(8) COMP.
+       01 WS-END-INT          PIC 9(8) COMP.
+       01 WS-CUR-INT          PIC 9(8) COMP.
+       01 WS-CUR-DATE         PIC 9(8).
+       01 WS-CUR-MONTH        PIC 9(2).
+       01 WS-DOW-NUM          PIC 9.
+       01 WS-DAY-OF-YEAR      PIC 9(3).
+
+       COPY "env-accept-ws.cpy".
+
+       PROCEDURE DIVISION.
+       RUN-FISCAL-CALENDAR SECTION.
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'FISCAL_CALENDAR_YEAR'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-YEAR-TEXT
+           END-IF
+           IF WS-YEAR-TEXT NOT = SPACES AND WS-YEAR-TEXT IS NUMERIC
+               MOVE WS-YEAR-TEXT TO WS-FISCAL-YEAR
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'FISCAL_CALENDAR_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-FISCAL-DSN
+           END-IF
+
+           CALL 'LEAP' USING WS-FISCAL-YEAR WS-LEAP-RESULT
+           IF WS-LEAP-RESULT = 1
+               MOVE 'Y' TO WS-LEAP-FLAG
+           ELSE
+               MOVE 'N' TO WS-LEAP-FLAG
+           END-IF
+
+           COMPUTE WS-START-DATE = WS-FISCAL-YEAR * 10000 + 0101
+           COMPUTE WS-END-DATE = WS-FISCAL-YEAR * 10000 + 1231
+           COMPUTE WS-START-INT =
+               FUNCTION INTEGER-OF-DATE(WS-START-DATE)
+           COMPUTE WS-END-INT =
+               FUNCTION INTEGER-OF-DATE(WS-END-DATE)
+
+           OPEN OUTPUT FISCAL-DAY-FILE
+           MOVE 0 TO WS-DAY-OF-YEAR
+           PERFORM VARYING WS-CUR-INT FROM WS-START-INT BY 1
+                   UNTIL WS-CUR-INT > WS-END-INT
+               ADD 1 TO WS-DAY-OF-YEAR
+               PERFORM BUILD-FISCAL-DAY
+           END-PERFORM
+           CLOSE FISCAL-DAY-FILE
+           GOBACK.
+
+       BUILD-FISCAL-DAY SECTION.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUR-INT) TO WS-CUR-DATE
+           COMPUTE WS-DOW-NUM = FUNCTION MOD(WS-CUR-INT, 7)
+           MOVE WS-CUR-DATE(5:2) TO WS-CUR-MONTH
+
+           MOVE SPACES TO FDAY-LINE
+           MOVE WS-CUR-DATE TO FDAY-DATE
+           EVALUATE WS-DOW-NUM
+               WHEN 1 MOVE 'MONDAY'    TO FDAY-DOW-NAME
+               WHEN 2 MOVE 'TUESDAY'   TO FDAY-DOW-NAME
+               WHEN 3 MOVE 'WEDNESDAY' TO FDAY-DOW-NAME
+               WHEN 4 MOVE 'THURSDAY'  TO FDAY-DOW-NAME
+               WHEN 5 MOVE 'FRIDAY'    TO FDAY-DOW-NAME
+               WHEN 6 MOVE 'SATURDAY'  TO FDAY-DOW-NAME
+               WHEN OTHER MOVE 'SUNDAY' TO FDAY-DOW-NAME
+           END-EVALUATE
+           MOVE WS-CUR-MONTH TO FDAY-PERIOD
+           COMPUTE FDAY-WEEK-NUMBER =
+               ((WS-DAY-OF-YEAR - 1) / 7) + 1
+           MOVE WS-LEAP-FLAG TO FDAY-LEAP-FLAG
+           WRITE FDAY-LINE
+           EXIT.
