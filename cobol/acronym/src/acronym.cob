@@ -1,11 +1,97 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. acronym.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           CLASS ALPHA-NAME 'A' THRU 'Z'
-              'a' THRU 'z'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INCIDENT-FILE ASSIGN TO DYNAMIC WS-INCIDENT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INCIDENT-STATUS.
+           SELECT CODE-FILE ASSIGN TO DYNAMIC WS-CODE-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CODE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC WS-EXCEPTION-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT ACRONYM-MASTER ASSIGN TO DYNAMIC WS-MASTER-DSN
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-PHRASE
+               FILE STATUS IS WS-MASTER-STATUS.
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO
+               DYNAMIC WS-CONTROL-TOTAL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+      * Reverse lookup: given an acronym already on file, answer with
+      * the phrase(s) it was issued for. Optional per run - if the
+      * request file is absent this pass is simply skipped.
+           SELECT LOOKUP-REQUEST-FILE ASSIGN TO
+               DYNAMIC WS-LOOKUP-REQUEST-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOKUP-REQUEST-STATUS.
+           SELECT LOOKUP-RESULT-FILE ASSIGN TO
+               DYNAMIC WS-LOOKUP-RESULT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOKUP-RESULT-STATUS.
+           COPY "suite-error-log-select.cpy".
+           COPY "run-parms-select.cpy".
+           COPY "data-lineage-select.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  INCIDENT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 INCIDENT-TEXT PIC X(80).
+
+       FD  CODE-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01 CODE-RECORD.
+          03 COD-SHORT-CODE    PIC X(20).
+          03 FILLER            PIC X(2) VALUE SPACES.
+          03 COD-INCIDENT-TEXT PIC X(78).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+       01 EXC-RECORD.
+          03 EXC-PHRASE        PIC X(80).
+          03 FILLER            PIC X(2) VALUE SPACES.
+          03 EXC-ACRONYM       PIC X(20).
+          03 FILLER            PIC X(2) VALUE SPACES.
+          03 EXC-CLASH-PHRASE  PIC X(14).
+
+      * Keyed by the full phrase so a repeat request is answered with
+      * the code already on file instead of being recomputed.
+       FD  ACRONYM-MASTER
+           RECORD CONTAINS 104 CHARACTERS.
+       01 MST-RECORD.
+          03 MST-PHRASE        PIC X(80).
+          03 MST-ACRONYM       PIC X(20).
+          03 MST-ISSUED-DATE   PIC 9(8).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CTL-LINE PIC X(80).
+
+       FD  LOOKUP-REQUEST-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01 LKQ-ACRONYM PIC X(20).
+
+       FD  LOOKUP-RESULT-FILE
+           RECORD CONTAINS 102 CHARACTERS.
+       01 LKR-RECORD.
+          03 LKR-ACRONYM        PIC X(20).
+          03 FILLER             PIC X(2) VALUE SPACES.
+          03 LKR-PHRASE         PIC X(80).
+      * TRX-HEADER-width alias written once, as the file's first
+      * record, so a reader of LOOKUP-RESULT-FILE can identify which
+      * run/system/timestamp produced it.
+       01 LKR-HEADER-RECORD PIC X(102).
+
+       COPY "suite-error-log-fd.cpy".
+       COPY "run-parms-fd.cpy".
+       COPY "data-lineage-fd.cpy".
 
        WORKING-STORAGE SECTION.
        01 WS-ACRONYM               PIC X(80).
@@ -14,10 +100,388 @@
        01 WS-FLAG                  PIC 9 VALUE 1.
        01 WS-LOOKAHEAD             PIC 9(3) VALUE 0.
 
+      * Character-class table used in place of a SPECIAL-NAMES CLASS
+      * clause, so the set of word-boundary characters is a plain
+      * data table like every other lookup table in this program
+      * rather than a compile-time-only language construct. The
+      * Latin-1 accented letters are appended as hex literals (rather
+      * than typed as literal accented characters) so the table does
+      * not depend on the source file's own code page - without them
+      * an accented letter reads as a word break and splits a single
+      * word into two, same as the old CLASS ALPHA-NAME clause did.
+       01 WS-ALPHA-CLASS-VALUES.
+          03 FILLER PIC X(52) VALUE
+             'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz'.
+          03 FILLER PIC X(15) VALUE
+             X'C0C1C2C3C4C5C6C7C8C9CACBCCCDCE'.
+          03 FILLER PIC X(15) VALUE
+             X'CFD0D1D2D3D4D5D6D8D9DADBDCDDDE'.
+          03 FILLER PIC X(15) VALUE
+             X'E0E1E2E3E4E5E6E7E8E9EAEBECEDEE'.
+          03 FILLER PIC X(15) VALUE
+             X'EFF0F1F2F3F4F5F6F8F9FAFBFCFDFE'.
+       01 WS-ALPHA-CLASS-TABLE REDEFINES WS-ALPHA-CLASS-VALUES.
+          03 WS-ALPHA-CLASS-CHAR OCCURS 112 TIMES
+             INDEXED BY A-IDX PIC X.
+       01 WS-CLASS-CHECK-CHAR      PIC X.
+       01 WS-CLASS-CHECK-RESULT    PIC X VALUE 'N'.
+          88 CLASS-CHECK-IS-ALPHA  VALUE 'Y'.
+       01 WS-POS-IS-ALPHA          PIC X VALUE 'N'.
+          88 POS-CHAR-IS-ALPHA     VALUE 'Y'.
+       01 WS-LOOKAHEAD-IS-ALPHA    PIC X VALUE 'N'.
+          88 LOOKAHEAD-CHAR-IS-ALPHA VALUE 'Y'.
+
+       01 WS-INCIDENT-DSN     PIC X(100) VALUE 'INCIDENTS.DAT'.
+       01 WS-CODE-DSN         PIC X(100) VALUE 'TICKET-CODES.DAT'.
+       01 WS-EXCEPTION-DSN    PIC X(100) VALUE 'ACRONYM-EXCEPTIONS.RPT'.
+       01 WS-MASTER-DSN       PIC X(100) VALUE 'ACRONYM-MASTER.DAT'.
+       01 WS-INCIDENT-STATUS  PIC XX VALUE '00'.
+       01 WS-CODE-STATUS      PIC XX VALUE '00'.
+       01 WS-EXCEPTION-STATUS PIC XX VALUE '00'.
+       01 WS-MASTER-STATUS    PIC XX VALUE '00'.
+       01 WS-EOF-FLAG         PIC X VALUE 'N'.
+
+       01 WS-CURRENT-DATE.
+          05 WS-CD-YYYYMMDD   PIC 9(8).
+          05 FILLER           PIC X(14).
+
+      * In-memory shadow of the master, loaded once per run, used to
+      * answer "have we already issued this phrase / this code" without
+      * re-reading the indexed file record by record for every compare.
+       01 WS-MASTER-COUNT     PIC 9(4) VALUE 0.
+       01 WS-MASTER-SHADOW.
+          03 WS-SHADOW-ENTRY OCCURS 2000 TIMES INDEXED BY M-IDX.
+             05 SH-PHRASE     PIC X(80).
+             05 SH-ACRONYM    PIC X(20).
+
+       01 WS-CANDIDATE-CODE   PIC X(20).
+       01 WS-FOUND-ON-MASTER  PIC X VALUE 'N'.
+       01 WS-COLLISION-FOUND  PIC X VALUE 'N'.
+       01 WS-CLASH-PHRASE     PIC X(80).
+
+       01 WS-CONTROL-TOTAL-DSN    PIC X(100)
+          VALUE 'ACRONYM-CONTROL-TOTALS.RPT'.
+       01 WS-CONTROL-TOTAL-STATUS PIC XX VALUE '00'.
+       01 WS-RECORDS-READ         PIC 9(6) VALUE 0.
+       01 WS-RECORDS-ISSUED       PIC 9(6) VALUE 0.
+       01 WS-RECORDS-MATCHED      PIC 9(6) VALUE 0.
+       01 WS-RECORDS-REJECTED     PIC 9(6) VALUE 0.
+       01 WS-CTL-COUNT-TXT        PIC ZZZZZ9.
+
+       01 WS-LOOKUP-REQUEST-DSN    PIC X(100)
+          VALUE 'ACRONYM-LOOKUP-REQUESTS.DAT'.
+       01 WS-LOOKUP-RESULT-DSN     PIC X(100)
+          VALUE 'ACRONYM-LOOKUP-RESULTS.RPT'.
+       01 WS-LOOKUP-REQUEST-STATUS PIC XX VALUE '00'.
+       01 WS-LOOKUP-RESULT-STATUS  PIC XX VALUE '00'.
+       01 WS-LOOKUPS-REQUESTED     PIC 9(6) VALUE 0.
+       01 WS-LOOKUPS-MATCHED       PIC 9(6) VALUE 0.
+       01 WS-LOOKUPS-NOT-FOUND     PIC 9(6) VALUE 0.
+       01 WS-LOOKUP-FOUND          PIC X VALUE 'N'.
+
+       COPY "suite-error-log-ws.cpy".
+       COPY "run-parms-ws.cpy".
+       COPY "env-accept-ws.cpy".
+       COPY "data-lineage-ws.cpy".
+       COPY "transaction-header.cpy".
+       COPY "return-codes.cpy".
+       COPY "env-switch-ws.cpy".
+
        PROCEDURE DIVISION.
-       ABBREVIATE.
+       RUN-ACRONYM-BATCH SECTION.
+           PERFORM READ-RUN-PARMS
+           MOVE WS-PARM-RUN-ID TO WS-LINEAGE-RUN-ID
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ACRONYM_INCIDENT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-INCIDENT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ACRONYM_CODE_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CODE-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ACRONYM_EXCEPTION_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-EXCEPTION-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ACRONYM_MASTER_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-MASTER-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'SUITE_ERROR_LOG_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SUITE-ERROR-LOG-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ACRONYM_CONTROL_TOTAL_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CONTROL-TOTAL-DSN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-INCIDENT-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-INCIDENT-DSN
+           MOVE WS-CODE-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-CODE-DSN
+           MOVE WS-MASTER-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-MASTER-DSN
+
+           PERFORM LOAD-MASTER-SHADOW
+
+           OPEN I-O ACRONYM-MASTER
+           IF WS-MASTER-STATUS = '35'
+               OPEN OUTPUT ACRONYM-MASTER
+               CLOSE ACRONYM-MASTER
+               OPEN I-O ACRONYM-MASTER
+           END-IF
+
+           OPEN INPUT INCIDENT-FILE
+           OPEN OUTPUT CODE-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+
+           MOVE SPACES TO EXC-RECORD
+           STRING 'RUN ' DELIMITED BY SIZE
+                  WS-PARM-RUN-ID DELIMITED BY SPACE
+                  ' ENV ' DELIMITED BY SIZE
+                  WS-RUN-ENVIRONMENT DELIMITED BY SPACE
+                  ' COMPANY ' DELIMITED BY SIZE
+                  WS-COMPANY-CODE DELIMITED BY SPACE
+             INTO EXC-PHRASE
+           WRITE EXC-RECORD
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ INCIDENT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM PROCESS-INCIDENT
+               END-READ
+           END-PERFORM
+
+           CLOSE INCIDENT-FILE
+           CLOSE CODE-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE ACRONYM-MASTER
+
+           PERFORM RUN-REVERSE-LOOKUP
+           PERFORM WRITE-CONTROL-TOTALS
+
+           SET RC-NORMAL TO TRUE
+           IF WS-RECORDS-REJECTED > 0
+               SET RC-WARNING TO TRUE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       LOAD-MASTER-SHADOW SECTION.
+           MOVE 0 TO WS-MASTER-COUNT
+           OPEN INPUT ACRONYM-MASTER
+           IF WS-MASTER-STATUS = '00'
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   READ ACRONYM-MASTER NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           IF WS-MASTER-COUNT < 2000
+                               ADD 1 TO WS-MASTER-COUNT
+                               MOVE MST-PHRASE
+                                 TO SH-PHRASE(WS-MASTER-COUNT)
+                               MOVE MST-ACRONYM
+                                 TO SH-ACRONYM(WS-MASTER-COUNT)
+                           ELSE
+                               MOVE 'acronym' TO SERR-PROGRAM-ID
+                               MOVE MST-PHRASE(1:20) TO SERR-KEY-FIELD
+                               MOVE 'MASTER SHADOW TABLE FULL'
+                                 TO SERR-REASON
+                               PERFORM WRITE-SUITE-ERROR-LOG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACRONYM-MASTER
+           END-IF
+           MOVE 'N' TO WS-EOF-FLAG
+           EXIT.
+
+       PROCESS-INCIDENT SECTION.
+           MOVE SPACES TO WS-ACRONYM
+           MOVE INCIDENT-TEXT TO WS-ACRONYM
+
+           PERFORM LOOKUP-PHRASE-ON-SHADOW
+
+           IF WS-FOUND-ON-MASTER = 'Y'
+               ADD 1 TO WS-RECORDS-MATCHED
+               PERFORM WRITE-CODE-RECORD
+           ELSE
+               PERFORM ABBREVIATE
+               MOVE WS-RESULT TO WS-CANDIDATE-CODE
+               PERFORM TEST-FOR-COLLISION
+               IF WS-COLLISION-FOUND = 'Y'
+                   PERFORM WRITE-EXCEPTION-RECORD
+               ELSE
+                   IF WS-MASTER-COUNT < 2000
+                       MOVE SPACES TO MST-RECORD
+                       MOVE INCIDENT-TEXT TO MST-PHRASE
+                       MOVE WS-CANDIDATE-CODE TO MST-ACRONYM
+                       MOVE WS-CD-YYYYMMDD TO MST-ISSUED-DATE
+                       WRITE MST-RECORD
+                       ADD 1 TO WS-MASTER-COUNT
+                       MOVE INCIDENT-TEXT TO SH-PHRASE(WS-MASTER-COUNT)
+                       MOVE WS-CANDIDATE-CODE
+                         TO SH-ACRONYM(WS-MASTER-COUNT)
+                       MOVE 'acronym' TO LIN-PROGRAM-ID
+                       MOVE INCIDENT-TEXT(1:64) TO LIN-BEFORE-IMAGE
+                       MOVE WS-CANDIDATE-CODE TO LIN-AFTER-IMAGE
+                       PERFORM WRITE-DATA-LINEAGE-RECORD
+                       ADD 1 TO WS-RECORDS-ISSUED
+                       PERFORM WRITE-CODE-RECORD
+                   ELSE
+                       MOVE SPACES TO EXC-RECORD
+                       MOVE INCIDENT-TEXT TO EXC-PHRASE
+                       MOVE WS-CANDIDATE-CODE TO EXC-ACRONYM
+                       WRITE EXC-RECORD
+                       ADD 1 TO WS-RECORDS-REJECTED
+                       MOVE 'acronym' TO SERR-PROGRAM-ID
+                       MOVE INCIDENT-TEXT(1:20) TO SERR-KEY-FIELD
+                       MOVE 'MASTER SHADOW TABLE FULL'
+                         TO SERR-REASON
+                       PERFORM WRITE-SUITE-ERROR-LOG
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       LOOKUP-PHRASE-ON-SHADOW SECTION.
+           MOVE 'N' TO WS-FOUND-ON-MASTER
+           PERFORM VARYING M-IDX FROM 1 BY 1
+                   UNTIL M-IDX > WS-MASTER-COUNT
+               IF SH-PHRASE(M-IDX) = INCIDENT-TEXT
+                   MOVE 'Y' TO WS-FOUND-ON-MASTER
+                   MOVE SH-ACRONYM(M-IDX) TO WS-CANDIDATE-CODE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      * A collision is a different phrase already on file under the
+      * same computed acronym, not a re-run of the same phrase (that is
+      * handled by LOOKUP-PHRASE-ON-SHADOW above). Flagged for manual
+      * disambiguation rather than silently overwritten or auto-
+      * suffixed.
+       TEST-FOR-COLLISION SECTION.
+           MOVE 'N' TO WS-COLLISION-FOUND
+           MOVE SPACES TO WS-CLASH-PHRASE
+           PERFORM VARYING M-IDX FROM 1 BY 1
+                   UNTIL M-IDX > WS-MASTER-COUNT
+               IF SH-ACRONYM(M-IDX) = WS-CANDIDATE-CODE
+                   MOVE 'Y' TO WS-COLLISION-FOUND
+                   MOVE SH-PHRASE(M-IDX) TO WS-CLASH-PHRASE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       WRITE-CODE-RECORD SECTION.
+           MOVE WS-CANDIDATE-CODE TO COD-SHORT-CODE
+           MOVE INCIDENT-TEXT TO COD-INCIDENT-TEXT
+           WRITE CODE-RECORD
+           EXIT.
+
+       WRITE-EXCEPTION-RECORD SECTION.
+           MOVE SPACES TO EXC-RECORD
+           MOVE INCIDENT-TEXT TO EXC-PHRASE
+           MOVE WS-CANDIDATE-CODE TO EXC-ACRONYM
+           MOVE WS-CLASH-PHRASE(1:14) TO EXC-CLASH-PHRASE
+           WRITE EXC-RECORD
+           ADD 1 TO WS-RECORDS-REJECTED
+
+           MOVE 'acronym' TO SERR-PROGRAM-ID
+           MOVE INCIDENT-TEXT(1:20) TO SERR-KEY-FIELD
+           MOVE 'ACRONYM COLLISION' TO SERR-REASON
+           PERFORM WRITE-SUITE-ERROR-LOG
+           EXIT.
+
+      * Reverse lookup: given acronyms on a request file, answer with
+      * the phrase(s) that produced each one, using the same in-memory
+      * shadow built for the forward pass above. Optional per run - a
+      * missing request file means no reverse lookups were asked for,
+      * so the pass is skipped without error.
+       RUN-REVERSE-LOOKUP SECTION.
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ACRONYM_LOOKUP_REQUEST_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-LOOKUP-REQUEST-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ACRONYM_LOOKUP_RESULT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-LOOKUP-RESULT-DSN
+           END-IF
+
+           OPEN INPUT LOOKUP-REQUEST-FILE
+           IF WS-LOOKUP-REQUEST-STATUS NOT = '00'
+               GO TO RUN-REVERSE-LOOKUP-EXIT
+           END-IF
+           OPEN OUTPUT LOOKUP-RESULT-FILE
+           MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+           MOVE 'ACRONYM' TO TRX-SOURCE-SYSTEM
+           MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+           MOVE TRX-HEADER TO LKR-HEADER-RECORD
+           WRITE LKR-HEADER-RECORD
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ LOOKUP-REQUEST-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-LOOKUPS-REQUESTED
+                       PERFORM LOOKUP-ACRONYM-ON-SHADOW
+               END-READ
+           END-PERFORM
+
+           CLOSE LOOKUP-REQUEST-FILE
+           CLOSE LOOKUP-RESULT-FILE
+           MOVE 'N' TO WS-EOF-FLAG.
+       RUN-REVERSE-LOOKUP-EXIT.
+           EXIT.
+
+      * A phrase is considered issued under the requested acronym if
+      * it appears anywhere in the shadow table; every matching phrase
+      * is written, since the table is keyed by phrase, not acronym,
+      * and collision detection only guards new issuances, not data
+      * already on file before this request ran.
+       LOOKUP-ACRONYM-ON-SHADOW SECTION.
+           MOVE 'N' TO WS-LOOKUP-FOUND
+           PERFORM VARYING M-IDX FROM 1 BY 1
+                   UNTIL M-IDX > WS-MASTER-COUNT
+               IF SH-ACRONYM(M-IDX) = LKQ-ACRONYM
+                   MOVE 'Y' TO WS-LOOKUP-FOUND
+                   ADD 1 TO WS-LOOKUPS-MATCHED
+                   MOVE SPACES TO LKR-RECORD
+                   MOVE LKQ-ACRONYM TO LKR-ACRONYM
+                   MOVE SH-PHRASE(M-IDX) TO LKR-PHRASE
+                   WRITE LKR-RECORD
+               END-IF
+           END-PERFORM
+           IF WS-LOOKUP-FOUND = 'N'
+               ADD 1 TO WS-LOOKUPS-NOT-FOUND
+               MOVE SPACES TO LKR-RECORD
+               MOVE LKQ-ACRONYM TO LKR-ACRONYM
+               MOVE 'NOT FOUND' TO LKR-PHRASE
+               WRITE LKR-RECORD
+           END-IF
+           EXIT.
+
+       ABBREVIATE SECTION.
            MOVE SPACES TO WS-RESULT.
-          
+
            PERFORM VARYING WS-POS FROM 0 BY 1
            UNTIL WS-ACRONYM(WS-POS:2) = ' '
               IF WS-FLAG = 1 THEN
@@ -30,10 +494,90 @@
 
               COMPUTE WS-LOOKAHEAD = WS-POS + 1
 
-              IF WS-ACRONYM(WS-POS:1) NOT ALPHA-NAME
+              MOVE WS-ACRONYM(WS-POS:1) TO WS-CLASS-CHECK-CHAR
+              PERFORM CHECK-ALPHA-CLASS
+              MOVE WS-CLASS-CHECK-RESULT TO WS-POS-IS-ALPHA
+
+              MOVE WS-ACRONYM(WS-LOOKAHEAD:1) TO WS-CLASS-CHECK-CHAR
+              PERFORM CHECK-ALPHA-CLASS
+              MOVE WS-CLASS-CHECK-RESULT TO WS-LOOKAHEAD-IS-ALPHA
+
+              IF NOT POS-CHAR-IS-ALPHA
                  AND WS-ACRONYM(WS-POS:1) NOT EQUAL "'"
-                 AND WS-ACRONYM(WS-LOOKAHEAD:1) ALPHA-NAME
+                 AND LOOKAHEAD-CHAR-IS-ALPHA
               THEN
                  MOVE 1 TO WS-FLAG
               END-IF
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+           MOVE 1 TO WS-FLAG
+           EXIT.
+
+      * Looks WS-CLASS-CHECK-CHAR up in the character-class table and
+      * sets WS-CLASS-CHECK-RESULT, replacing the SPECIAL-NAMES
+      * ALPHA-NAME class test.
+       CHECK-ALPHA-CLASS SECTION.
+           MOVE 'N' TO WS-CLASS-CHECK-RESULT
+           PERFORM VARYING A-IDX FROM 1 BY 1
+                   UNTIL A-IDX > 112
+               IF WS-ALPHA-CLASS-CHAR(A-IDX) = WS-CLASS-CHECK-CHAR
+                   MOVE 'Y' TO WS-CLASS-CHECK-RESULT
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+       WRITE-CONTROL-TOTALS SECTION.
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+           MOVE 'ACRONYM' TO TRX-SOURCE-SYSTEM
+           MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+           MOVE TRX-HEADER TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE 'ACRONYM BATCH CONTROL TOTALS' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE ALL '-' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-RECORDS-READ TO WS-CTL-COUNT-TXT
+           STRING 'RECORDS READ     : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-RECORDS-ISSUED TO WS-CTL-COUNT-TXT
+           STRING 'CODES ISSUED     : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-RECORDS-MATCHED TO WS-CTL-COUNT-TXT
+           STRING 'CODES MATCHED    : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-RECORDS-REJECTED TO WS-CTL-COUNT-TXT
+           STRING 'RECORDS REJECTED : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-LOOKUPS-REQUESTED TO WS-CTL-COUNT-TXT
+           STRING 'LOOKUPS REQUESTED: ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-LOOKUPS-MATCHED TO WS-CTL-COUNT-TXT
+           STRING 'LOOKUPS MATCHED  : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-LOOKUPS-NOT-FOUND TO WS-CTL-COUNT-TXT
+           STRING 'LOOKUPS NOT FOUND: ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           CLOSE CONTROL-TOTAL-FILE
+           EXIT.
+
+       COPY "suite-error-log-proc.cpy".
+       COPY "run-parms-proc.cpy".
+       COPY "data-lineage-proc.cpy".
+       COPY "env-switch-proc.cpy".
