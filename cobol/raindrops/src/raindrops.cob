@@ -1,30 +1,398 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. raindrops.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULES-FILE ASSIGN TO DYNAMIC WS-RULES-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+           SELECT ASSET-REGISTER-FILE ASSIGN TO DYNAMIC WS-ASSETS-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ASSETS-STATUS.
+           SELECT CODE-REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC WS-EXCEPTION-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+      * Last asset-register position successfully processed - an
+      * abended run restarts from here instead of reprocessing the
+      * whole register.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO
+               DYNAMIC WS-CONTROL-TOTAL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+           COPY "suite-error-log-select.cpy".
+           COPY "run-parms-select.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RULES-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01 RULE-RECORD.
+          03 RULE-IN-DIVISOR PIC 9(3).
+          03 RULE-IN-WORD    PIC X(11).
+          03 RULE-IN-ACTIVE  PIC X.
+
+       FD  ASSET-REGISTER-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+       01 ASSET-RECORD.
+          03 ASSET-NUMBER PIC 9(4).
+
+       FD  CODE-REPORT-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01 RPT-LINE PIC X(30).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01 EXC-LINE.
+          03 EXC-ASSET-NUMBER PIC X(4).
+          03 FILLER           PIC X(2) VALUE SPACES.
+          03 EXC-REASON       PIC X(30).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+       01 CKPT-RECORDS-PROCESSED PIC 9(6).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CTL-LINE PIC X(80).
+
+       COPY "suite-error-log-fd.cpy".
+       COPY "run-parms-fd.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-NUMBER PIC 9(4).
        01 WS-RESULT PIC X(20).
 
+       01 WS-RULES-DSN     PIC X(100) VALUE 'RAINDROP-RULES.DAT'.
+       01 WS-ASSETS-DSN    PIC X(100) VALUE 'ASSET-REGISTER.DAT'.
+       01 WS-REPORT-DSN    PIC X(100) VALUE 'ASSET-CODES.RPT'.
+       01 WS-EXCEPTION-DSN PIC X(100) VALUE 'RAINDROPS-EXCEPTIONS.RPT'.
+       01 WS-RULES-STATUS  PIC XX VALUE '00'.
+       01 WS-ASSETS-STATUS PIC XX VALUE '00'.
+       01 WS-REPORT-STATUS PIC XX VALUE '00'.
+       01 WS-EXCEPTION-STATUS PIC XX VALUE '00'.
+       01 WS-EOF-FLAG      PIC X VALUE 'N'.
+       01 WS-ASSET-VALID   PIC X VALUE 'Y'.
+
+       01 WS-CHECKPOINT-DSN      PIC X(100)
+          VALUE 'RAINDROPS-CHECKPOINT.DAT'.
+       01 WS-CHECKPOINT-STATUS   PIC XX VALUE '00'.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+       01 WS-RECORDS-PROCESSED   PIC 9(6) VALUE 0.
+       01 WS-ORDINAL-COUNT       PIC 9(6) VALUE 0.
+       01 WS-RESTART-SKIP-COUNT  PIC 9(6) VALUE 0.
+
+       01 WS-CONTROL-TOTAL-DSN    PIC X(100)
+          VALUE 'RAINDROPS-CONTROL-TOTALS.RPT'.
+       01 WS-CONTROL-TOTAL-STATUS PIC XX VALUE '00'.
+       01 WS-RECORDS-WRITTEN      PIC 9(6) VALUE 0.
+       01 WS-RECORDS-REJECTED     PIC 9(6) VALUE 0.
+       01 WS-CTL-COUNT-TXT        PIC ZZZZZ9.
+
+       COPY "suite-error-log-ws.cpy".
+       COPY "run-parms-ws.cpy".
+       COPY "env-accept-ws.cpy".
+       COPY "transaction-header.cpy".
+       COPY "return-codes.cpy".
+       COPY "env-switch-ws.cpy".
+
+      * Matches raindrops-rules-maint's own cap on WS-RULE-TABLE - kept
+      * in sync so the two programs can't disagree on how many rules
+      * the shared RULES-FILE may ever carry.
+       01 WS-RULE-MAX-SIZE PIC 99 VALUE 20.
+       01 WS-RULE-COUNT    PIC 9(3) VALUE 0.
+       01 WS-RULE-TABLE.
+          03 WS-RULE OCCURS 20 TIMES INDEXED BY R-IDX.
+             05 RULE-DIVISOR PIC 9(3).
+             05 RULE-WORD    PIC X(11).
+             05 RULE-ACTIVE  PIC X VALUE 'Y'.
+
+       01 WS-RPT-DETAIL.
+          03 RPT-ASSET-NUMBER PIC 9(4).
+          03 FILLER           PIC X(2) VALUE SPACES.
+          03 RPT-CODE-WORD    PIC X(20).
+
        PROCEDURE DIVISION.
-       RAINDROPS.
-           IF FUNCTION MOD(WS-NUMBER, 3) = 0 THEN
-           STRING WS-RESULT DELIMITED BY SPACE
-                  "Pling"   DELIMITED BY SPACE
-           INTO WS-RESULT
-           END-IF.
-           
-           IF FUNCTION MOD(WS-NUMBER, 5) = 0 THEN
-           STRING WS-RESULT DELIMITED BY SPACE
-                  "Plang"   DELIMITED BY SPACE
-           INTO WS-RESULT
-           END-IF.
-
-           IF FUNCTION MOD(WS-NUMBER, 7) = 0 THEN
-           STRING WS-RESULT DELIMITED BY SPACE
-                  "Plong"   DELIMITED BY SPACE
-           INTO WS-RESULT
-           END-IF.
+       RUN-RAINDROPS-BATCH SECTION.
+           PERFORM READ-RUN-PARMS
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'RAINDROPS_RULES_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-RULES-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'RAINDROPS_ASSET_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-ASSETS-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'RAINDROPS_REPORT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-REPORT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'RAINDROPS_EXCEPTION_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-EXCEPTION-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'RAINDROPS_CHECKPOINT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CHECKPOINT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'SUITE_ERROR_LOG_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SUITE-ERROR-LOG-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'RAINDROPS_CONTROL_TOTAL_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CONTROL-TOTAL-DSN
+           END-IF
+           MOVE WS-ASSETS-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-ASSETS-DSN
+           MOVE WS-REPORT-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-REPORT-DSN
+
+           PERFORM LOAD-RULE-TABLE
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN INPUT ASSET-REGISTER-FILE
+           OPEN EXTEND CODE-REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               OPEN OUTPUT CODE-REPORT-FILE
+               MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+               MOVE 'RAINDROPS' TO TRX-SOURCE-SYSTEM
+               MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+               MOVE TRX-HEADER TO RPT-LINE
+               WRITE RPT-LINE
+               STRING 'RUN ' DELIMITED BY SIZE
+                      WS-PARM-RUN-ID DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      WS-RUN-ENVIRONMENT DELIMITED BY SPACE
+                 INTO RPT-LINE
+               WRITE RPT-LINE
+           END-IF
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ASSET-REGISTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-ORDINAL-COUNT
+                       IF WS-ORDINAL-COUNT > WS-RESTART-SKIP-COUNT
+                           ADD 1 TO WS-RECORDS-PROCESSED
+                           PERFORM PROCESS-ASSET
+                       END-IF
+                       IF FUNCTION MOD(WS-ORDINAL-COUNT,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ASSET-REGISTER-FILE
+           CLOSE CODE-REPORT-FILE
+           CLOSE EXCEPTION-FILE
+
+           MOVE 0 TO CKPT-RECORDS-PROCESSED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORDS-PROCESSED
+           CLOSE CHECKPOINT-FILE
+           PERFORM WRITE-CONTROL-TOTALS
+
+           SET RC-NORMAL TO TRUE
+           IF WS-RECORDS-REJECTED > 0
+               SET RC-WARNING TO TRUE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      * Reads the last checkpointed position so an abended run skips
+      * the asset records already processed instead of redoing them;
+      * the asset register has no natural record id, so the restart
+      * point is tracked by ordinal position in the file.
+       LOAD-CHECKPOINT SECTION.
+           MOVE 0 TO WS-RESTART-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-PROCESSED
+                         TO WS-RESTART-SKIP-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       WRITE-CHECKPOINT SECTION.
+           MOVE WS-ORDINAL-COUNT TO CKPT-RECORDS-PROCESSED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORDS-PROCESSED
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      * Reads RULES-FILE fresh every run; falls back to the original
+      * 3/Pling, 5/Plang, 7/Plong table (all active) when the file is
+      * missing or empty so a site with no maintenance file yet still
+      * runs exactly as before.
+       LOAD-RULE-TABLE SECTION.
+           MOVE 0 TO WS-RULE-COUNT
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-STATUS = '00'
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   READ RULES-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           IF WS-RULE-COUNT >= WS-RULE-MAX-SIZE
+                               MOVE 'raindrops' TO SERR-PROGRAM-ID
+                               MOVE RULE-IN-WORD TO SERR-KEY-FIELD
+                               MOVE 'RULE TABLE FULL - IGNORED'
+                                 TO SERR-REASON
+                               PERFORM WRITE-SUITE-ERROR-LOG
+                           ELSE
+                               ADD 1 TO WS-RULE-COUNT
+                               MOVE RULE-IN-DIVISOR
+                                 TO RULE-DIVISOR(WS-RULE-COUNT)
+                               MOVE RULE-IN-WORD
+                                 TO RULE-WORD(WS-RULE-COUNT)
+                               MOVE RULE-IN-ACTIVE
+                                 TO RULE-ACTIVE(WS-RULE-COUNT)
+                               IF RULE-ACTIVE(WS-RULE-COUNT) NOT = 'N'
+                                   MOVE 'Y'
+                                     TO RULE-ACTIVE(WS-RULE-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RULES-FILE
+           END-IF
+           IF WS-RULE-COUNT = 0
+               MOVE 3 TO RULE-DIVISOR(1)
+               MOVE 'Pling' TO RULE-WORD(1)
+               MOVE 5 TO RULE-DIVISOR(2)
+               MOVE 'Plang' TO RULE-WORD(2)
+               MOVE 7 TO RULE-DIVISOR(3)
+               MOVE 'Plong' TO RULE-WORD(3)
+               MOVE 3 TO WS-RULE-COUNT
+               PERFORM VARYING R-IDX FROM 1 BY 1
+                       UNTIL R-IDX > WS-RULE-COUNT
+                   MOVE 'Y' TO RULE-ACTIVE(R-IDX)
+               END-PERFORM
+           END-IF
+           MOVE 'N' TO WS-EOF-FLAG
+           EXIT.
+
+       PROCESS-ASSET SECTION.
+           PERFORM VALIDATE-ASSET-NUMBER
+           IF WS-ASSET-VALID = 'Y'
+               MOVE ASSET-NUMBER TO WS-NUMBER
+               PERFORM RAINDROPS
+               MOVE ASSET-NUMBER TO RPT-ASSET-NUMBER
+               MOVE WS-RESULT TO RPT-CODE-WORD
+               MOVE WS-RPT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-RECORDS-WRITTEN
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF
+           EXIT.
+
+      * Upstream feeds occasionally send non-numeric or out-of-range
+      * junk in this field - caught here before FUNCTION MOD ever
+      * sees it, instead of producing a meaningless code word.
+       VALIDATE-ASSET-NUMBER SECTION.
+           MOVE 'Y' TO WS-ASSET-VALID
+           MOVE SPACES TO EXC-LINE
+           IF ASSET-NUMBER NOT NUMERIC
+               MOVE 'N' TO WS-ASSET-VALID
+               MOVE ASSET-NUMBER TO EXC-ASSET-NUMBER
+               MOVE 'NON-NUMERIC INPUT' TO EXC-REASON
+           ELSE
+               IF ASSET-NUMBER = 0
+                   MOVE 'N' TO WS-ASSET-VALID
+                   MOVE ASSET-NUMBER TO EXC-ASSET-NUMBER
+                   MOVE 'OUT OF RANGE' TO EXC-REASON
+               END-IF
+           END-IF
+           IF WS-ASSET-VALID = 'N'
+               WRITE EXC-LINE
+               MOVE 'raindrops' TO SERR-PROGRAM-ID
+               MOVE EXC-ASSET-NUMBER TO SERR-KEY-FIELD
+               MOVE EXC-REASON TO SERR-REASON
+               PERFORM WRITE-SUITE-ERROR-LOG
+           END-IF
+           EXIT.
+
+       RAINDROPS SECTION.
+           MOVE SPACES TO WS-RESULT
+           PERFORM VARYING R-IDX FROM 1 BY 1
+                   UNTIL R-IDX > WS-RULE-COUNT
+               IF RULE-ACTIVE(R-IDX) = 'Y' AND
+                   FUNCTION MOD(WS-NUMBER, RULE-DIVISOR(R-IDX)) = 0
+                   STRING WS-RESULT DELIMITED BY SPACE
+                          FUNCTION TRIM(RULE-WORD(R-IDX))
+                            DELIMITED BY SPACE
+                   INTO WS-RESULT
+                   END-STRING
+               END-IF
+           END-PERFORM
 
            IF WS-RESULT = SPACE
            THEN MOVE WS-NUMBER to WS-RESULT
-           END-IF.
\ No newline at end of file
+           END-IF
+           EXIT.
+
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+       WRITE-CONTROL-TOTALS SECTION.
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+           MOVE 'RAINDROPS' TO TRX-SOURCE-SYSTEM
+           MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+           MOVE TRX-HEADER TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE 'RAINDROPS BATCH CONTROL TOTALS' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE ALL '-' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-RECORDS-PROCESSED TO WS-CTL-COUNT-TXT
+           STRING 'RECORDS READ     : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-RECORDS-WRITTEN TO WS-CTL-COUNT-TXT
+           STRING 'RECORDS WRITTEN  : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-RECORDS-REJECTED TO WS-CTL-COUNT-TXT
+           STRING 'RECORDS REJECTED : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           CLOSE CONTROL-TOTAL-FILE
+           EXIT.
+
+       COPY "suite-error-log-proc.cpy".
+       COPY "run-parms-proc.cpy".
+       COPY "env-switch-proc.cpy".
