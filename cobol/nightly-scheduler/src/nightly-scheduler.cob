@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-SCHEDULER.
+      * Drives the standard nightly batch run - HELLO-WORLD health
+      * check, LEAP-YEAR-BUILD, ALLERGIES, then RAINDROPS, in that
+      * fixed order - and logs each step's start, stop and condition
+      * code to the JOBLOG-FILE the way a JCL PROC's step log would,
+      * since this suite has no JCL of its own.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOBLOG-FILE ASSIGN TO DYNAMIC WS-JOBLOG-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOBLOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 JOBLOG-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-JOBLOG-DSN     PIC X(100) VALUE 'NIGHTLY-JOBLOG.LOG'.
+       01 WS-JOBLOG-STATUS  PIC XX VALUE '00'.
+       01 WS-TIMESTAMP      PIC X(26).
+
+       01 WS-STEP-IDX PIC 9(2).
+       01 WS-STEP-COUNT PIC 9(2) VALUE 4.
+       01 WS-STEP-TABLE.
+           03 WS-STEP-ENTRY OCCURS 4 TIMES.
+               05 WS-STEP-PROGRAM PIC X(20).
+       01 WS-STEP-TABLE-INITIAL.
+           03 FILLER PIC X(20) VALUE 'hello-world'.
+           03 FILLER PIC X(20) VALUE 'LEAP-YEAR-BUILD'.
+           03 FILLER PIC X(20) VALUE 'allergies'.
+           03 FILLER PIC X(20) VALUE 'raindrops'.
+
+       01 WS-STEP-RETURN-CODE PIC 9(4).
+       01 WS-STEP-RC-TXT      PIC ZZZ9.
+
+       COPY "env-accept-ws.cpy".
+
+       PROCEDURE DIVISION.
+       RUN-NIGHTLY-SCHEDULE SECTION.
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'NIGHTLY_SCHEDULER_JOBLOG_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-JOBLOG-DSN
+           END-IF
+           MOVE WS-STEP-TABLE-INITIAL TO WS-STEP-TABLE
+
+           OPEN EXTEND JOBLOG-FILE
+           IF WS-JOBLOG-STATUS NOT = '00'
+               OPEN OUTPUT JOBLOG-FILE
+           END-IF
+
+           PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+                   UNTIL WS-STEP-IDX > WS-STEP-COUNT
+               PERFORM RUN-JOB-STEP
+           END-PERFORM
+
+           CLOSE JOBLOG-FILE
+           GOBACK.
+
+      * Runs one job step - logs START, CALLs the step's program by
+      * name (a dynamic CALL, since the step list is table-driven),
+      * then logs STOP with whatever condition code the step left in
+      * the RETURN-CODE special register.
+       RUN-JOB-STEP SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING 'START  ' DELIMITED BY SIZE
+                  WS-STEP-PROGRAM(WS-STEP-IDX) DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  WS-TIMESTAMP DELIMITED BY SIZE
+             INTO JOBLOG-LINE
+           WRITE JOBLOG-LINE
+
+           CALL WS-STEP-PROGRAM(WS-STEP-IDX)
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE
+           MOVE WS-STEP-RETURN-CODE TO WS-STEP-RC-TXT
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           STRING 'STOP   ' DELIMITED BY SIZE
+                  WS-STEP-PROGRAM(WS-STEP-IDX) DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  WS-TIMESTAMP DELIMITED BY SIZE
+                  ' RC=' DELIMITED BY SIZE
+                  WS-STEP-RC-TXT DELIMITED BY SIZE
+             INTO JOBLOG-LINE
+           WRITE JOBLOG-LINE
+           EXIT.
