@@ -1,13 +1,331 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROMAN-NUMERALS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PO-STUB-FILE ASSIGN TO DYNAMIC WS-STUB-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STUB-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO DYNAMIC WS-RECON-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+           SELECT EXHIBIT-FILE ASSIGN TO DYNAMIC WS-EXHIBIT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXHIBIT-STATUS.
+           SELECT EXHIBIT-REPORT-FILE ASSIGN TO
+               DYNAMIC WS-EXHIBIT-RPT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXHIBIT-RPT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC WS-EXCEPTION-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO
+               DYNAMIC WS-CONTROL-TOTAL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+           COPY "suite-error-log-select.cpy".
+           COPY "run-parms-select.cpy".
+           COPY "data-lineage-select.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PO-STUB-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01 STUB-RECORD.
+          03 STUB-EXPECTED-PO  PIC 9(4).
+          03 STUB-ROMAN-TEXT   PIC X(20).
+
+       FD  RECON-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 RECON-LINE PIC X(80).
+
+      * Contract exhibit numbers that come back to us needing a
+      * roman-numeral section label.
+       FD  EXHIBIT-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+       01 EXHIBIT-NUMBER-IN PIC 9(4).
+
+       FD  EXHIBIT-REPORT-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+       01 EXHIBIT-LINE.
+          03 EXHIBIT-RPT-NUMBER PIC 9(4).
+          03 FILLER             PIC X(3) VALUE SPACES.
+          03 EXHIBIT-RPT-ROMAN  PIC X(20).
+          03 FILLER             PIC X(15) VALUE SPACES.
+      * TRX-HEADER-width alias written once, as the file's first
+      * record, so a reader of EXHIBIT-REPORT-FILE can identify which
+      * run/system/timestamp produced it the same way as every other
+      * new transaction file in the suite.
+       01 EXHIBIT-HEADER-RECORD PIC X(42).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01 EXC-DETAIL-LINE.
+          03 EXC-EXHIBIT-NUMBER PIC 9(4).
+          03 FILLER             PIC X(3) VALUE SPACES.
+          03 EXC-REASON         PIC X(30).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CTL-LINE PIC X(80).
+
+       COPY "suite-error-log-fd.cpy".
+       COPY "run-parms-fd.cpy".
+       COPY "data-lineage-fd.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-NUMBER PIC 9999.
        01 WS-RESULT PIC X(20).
        01 WS-INTERM PIC X(10).
+
+       01 WS-STUB-DSN     PIC X(100) VALUE 'PO-STUBS.DAT'.
+       01 WS-RECON-DSN    PIC X(100) VALUE 'PO-RECONCILE.RPT'.
+       01 WS-STUB-STATUS  PIC XX VALUE '00'.
+       01 WS-RECON-STATUS PIC XX VALUE '00'.
+       01 WS-EOF-FLAG     PIC X VALUE 'N'.
+
+       01 WS-EXHIBIT-DSN        PIC X(100) VALUE 'EXHIBIT-NUMBERS.DAT'.
+       01 WS-EXHIBIT-RPT-DSN    PIC X(100) VALUE 'EXHIBIT-ROMAN.RPT'.
+       01 WS-EXCEPTION-DSN      PIC X(100)
+                                VALUE 'ROMAN-NUMERALS-EXCEPTIONS.RPT'.
+       01 WS-EXHIBIT-STATUS     PIC XX VALUE '00'.
+       01 WS-EXHIBIT-RPT-STATUS PIC XX VALUE '00'.
+       01 WS-EXCEPTION-STATUS   PIC XX VALUE '00'.
+       01 WS-EXHIBIT-VALID      PIC X VALUE 'Y'.
+
+       01 WS-CONTROL-TOTAL-DSN    PIC X(100)
+          VALUE 'ROMAN-NUMERALS-CONTROL-TOTALS.RPT'.
+       01 WS-CONTROL-TOTAL-STATUS PIC XX VALUE '00'.
+       01 WS-EXHIBITS-READ        PIC 9(6) VALUE 0.
+       01 WS-EXHIBITS-REJECTED    PIC 9(6) VALUE 0.
+       01 WS-CTL-COUNT-TXT        PIC ZZZZZ9.
+
+       01 WS-ROMAN-CHAR   PIC X.
+       01 WS-ROMAN-VALUE  PIC 9(4).
+       01 WS-PREV-VALUE   PIC 9(4).
+       01 WS-CHAR-IDX     PIC 9(3).
+       01 WS-ROMAN-LEN    PIC 9(3).
+
+       01 WS-RECON-DETAIL.
+          03 RECON-EXPECTED-PO PIC 9(4).
+          03 FILLER            PIC X(3) VALUE SPACES.
+          03 RECON-ROMAN-TEXT  PIC X(20).
+          03 FILLER            PIC X(3) VALUE SPACES.
+          03 RECON-CONVERTED   PIC 9(4).
+          03 FILLER            PIC X(3) VALUE SPACES.
+          03 RECON-STATUS-TXT  PIC X(10).
+
+       COPY "suite-error-log-ws.cpy".
+       COPY "run-parms-ws.cpy".
+       COPY "env-accept-ws.cpy".
+       COPY "data-lineage-ws.cpy".
+       COPY "transaction-header.cpy".
+       COPY "return-codes.cpy".
+       COPY "env-switch-ws.cpy".
+
        PROCEDURE DIVISION.
-       ROMAN-NUMERALS.
+       RECONCILE-PO-STUBS SECTION.
+           PERFORM READ-RUN-PARMS
+           MOVE WS-PARM-RUN-ID TO WS-LINEAGE-RUN-ID
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROMAN_NUMERALS_STUB_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-STUB-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROMAN_NUMERALS_RECON_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-RECON-DSN
+           END-IF
+           MOVE WS-STUB-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-STUB-DSN
+           MOVE WS-RECON-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-RECON-DSN
+
+           OPEN INPUT PO-STUB-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+
+           MOVE 'EXPT  STUB ROMAN            CONV  STATUS' TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE ALL '-' TO RECON-LINE
+           WRITE RECON-LINE
+           STRING 'RUN ' DELIMITED BY SIZE
+                  WS-PARM-RUN-ID DELIMITED BY SPACE
+                  ' ENV ' DELIMITED BY SIZE
+                  WS-RUN-ENVIRONMENT DELIMITED BY SPACE
+                  ' COMPANY ' DELIMITED BY SIZE
+                  WS-COMPANY-CODE DELIMITED BY SPACE
+             INTO RECON-LINE
+           WRITE RECON-LINE
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PO-STUB-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-STUB
+               END-READ
+           END-PERFORM
+
+           CLOSE PO-STUB-FILE
+           CLOSE RECON-REPORT-FILE
+
+           PERFORM RUN-EXHIBIT-REPORT
+
+           SET RC-NORMAL TO TRUE
+           IF WS-EXHIBITS-REJECTED > 0
+               SET RC-WARNING TO TRUE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      * Batch exhibit-lettering report: arabic contract exhibit
+      * numbers in, roman-numeral renderings out, with out-of-range
+      * values rejected to the exceptions report instead of run
+      * through the conversion loops.
+       RUN-EXHIBIT-REPORT SECTION.
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROMAN_NUMERALS_EXHIBIT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-EXHIBIT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROMAN_NUMERALS_EXHIBIT_RPT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-EXHIBIT-RPT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROMAN_NUMERALS_EXCEPTION_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-EXCEPTION-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'SUITE_ERROR_LOG_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SUITE-ERROR-LOG-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROMAN_NUMERALS_CONTROL_TOTAL_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CONTROL-TOTAL-DSN
+           END-IF
+           MOVE WS-EXHIBIT-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-EXHIBIT-DSN
+           MOVE WS-EXHIBIT-RPT-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-EXHIBIT-RPT-DSN
+
+           OPEN INPUT EXHIBIT-FILE
+           OPEN OUTPUT EXHIBIT-REPORT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+
+           MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+           MOVE 'ROMAN-NUMERALS' TO TRX-SOURCE-SYSTEM
+           MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+           MOVE TRX-HEADER TO EXHIBIT-HEADER-RECORD
+           WRITE EXHIBIT-HEADER-RECORD
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ EXHIBIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-EXHIBITS-READ
+                       PERFORM PROCESS-EXHIBIT-NUMBER
+               END-READ
+           END-PERFORM
+
+           CLOSE EXHIBIT-FILE
+           CLOSE EXHIBIT-REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           PERFORM WRITE-CONTROL-TOTALS
+           EXIT.
+
+       PROCESS-EXHIBIT-NUMBER SECTION.
+           PERFORM VALIDATE-EXHIBIT-RANGE
+           IF WS-EXHIBIT-VALID = 'Y'
+               MOVE EXHIBIT-NUMBER-IN TO WS-NUMBER
+               PERFORM ROMAN-NUMERALS
+               MOVE EXHIBIT-NUMBER-IN TO EXHIBIT-RPT-NUMBER
+               MOVE WS-RESULT TO EXHIBIT-RPT-ROMAN
+               WRITE EXHIBIT-LINE
+               MOVE 'ROMAN-NUMERALS' TO LIN-PROGRAM-ID
+               MOVE EXHIBIT-NUMBER-IN TO LIN-BEFORE-IMAGE
+               MOVE WS-RESULT TO LIN-AFTER-IMAGE
+               PERFORM WRITE-DATA-LINEAGE-RECORD
+           END-IF
+           EXIT.
+
+      * Classical roman numerals only cover 1-3999 - zero or anything
+      * at or above 4000 would otherwise run through the subtraction
+      * loops with undefined results.
+       VALIDATE-EXHIBIT-RANGE SECTION.
+           MOVE 'Y' TO WS-EXHIBIT-VALID
+           IF EXHIBIT-NUMBER-IN < 1 OR EXHIBIT-NUMBER-IN > 3999
+               MOVE 'N' TO WS-EXHIBIT-VALID
+               MOVE EXHIBIT-NUMBER-IN TO EXC-EXHIBIT-NUMBER
+               MOVE 'OUT OF RANGE 1-3999' TO EXC-REASON
+               WRITE EXC-DETAIL-LINE
+               MOVE 'ROMAN-NUMERALS' TO SERR-PROGRAM-ID
+               MOVE EXC-EXHIBIT-NUMBER TO SERR-KEY-FIELD
+               MOVE EXC-REASON TO SERR-REASON
+               PERFORM WRITE-SUITE-ERROR-LOG
+               ADD 1 TO WS-EXHIBITS-REJECTED
+           END-IF
+           EXIT.
+
+       PROCESS-STUB SECTION.
+           MOVE SPACES TO WS-RESULT
+           MOVE FUNCTION TRIM(STUB-ROMAN-TEXT) TO WS-RESULT
+           PERFORM ROMAN-TO-ARABIC
+
+           MOVE STUB-EXPECTED-PO TO RECON-EXPECTED-PO
+           MOVE STUB-ROMAN-TEXT TO RECON-ROMAN-TEXT
+           MOVE WS-NUMBER TO RECON-CONVERTED
+           IF WS-NUMBER = STUB-EXPECTED-PO
+               MOVE 'MATCHED' TO RECON-STATUS-TXT
+           ELSE
+               MOVE 'UNMATCHED' TO RECON-STATUS-TXT
+           END-IF
+           MOVE WS-RECON-DETAIL TO RECON-LINE
+           WRITE RECON-LINE
+           EXIT.
+
+       ROMAN-TO-ARABIC SECTION.
+           MOVE 0 TO WS-NUMBER
+           MOVE 0 TO WS-PREV-VALUE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-RESULT))
+             TO WS-ROMAN-LEN
+           PERFORM VARYING WS-CHAR-IDX FROM WS-ROMAN-LEN BY -1
+                   UNTIL WS-CHAR-IDX < 1
+               MOVE WS-RESULT(WS-CHAR-IDX:1) TO WS-ROMAN-CHAR
+               EVALUATE WS-ROMAN-CHAR
+                   WHEN 'M' MOVE 1000 TO WS-ROMAN-VALUE
+                   WHEN 'D' MOVE 500  TO WS-ROMAN-VALUE
+                   WHEN 'C' MOVE 100  TO WS-ROMAN-VALUE
+                   WHEN 'L' MOVE 50   TO WS-ROMAN-VALUE
+                   WHEN 'X' MOVE 10   TO WS-ROMAN-VALUE
+                   WHEN 'V' MOVE 5    TO WS-ROMAN-VALUE
+                   WHEN 'I' MOVE 1    TO WS-ROMAN-VALUE
+                   WHEN OTHER MOVE 0  TO WS-ROMAN-VALUE
+               END-EVALUATE
+               IF WS-ROMAN-VALUE < WS-PREV-VALUE
+                   SUBTRACT WS-ROMAN-VALUE FROM WS-NUMBER
+               ELSE
+                   ADD WS-ROMAN-VALUE TO WS-NUMBER
+               END-IF
+               MOVE WS-ROMAN-VALUE TO WS-PREV-VALUE
+           END-PERFORM
+           EXIT.
+
+       ROMAN-NUMERALS SECTION.
            MOVE SPACES TO WS-RESULT.
 
       * We don't have to handle above M
@@ -76,8 +394,6 @@
                      "I"       DELIMITED BY SPACE
               INTO WS-INTERM
 
-              DISPLAY WS-INTERM
-              DISPLAY WS-NUMBER
               IF WS-INTERM = "IIII" THEN
                  MOVE "IV" TO WS-INTERM
               END-IF
@@ -96,3 +412,36 @@
                   WS-INTERM DELIMITED BY SPACE
            INTO WS-RESULT.
            MOVE SPACE TO WS-INTERM.
+
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+       WRITE-CONTROL-TOTALS SECTION.
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+           MOVE 'ROMAN-NUMERALS' TO TRX-SOURCE-SYSTEM
+           MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+           MOVE TRX-HEADER TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE 'ROMAN-NUMERALS EXHIBIT BATCH CONTROL TOTALS'
+             TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE ALL '-' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-EXHIBITS-READ TO WS-CTL-COUNT-TXT
+           STRING 'EXHIBITS READ    : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-EXHIBITS-REJECTED TO WS-CTL-COUNT-TXT
+           STRING 'EXHIBITS REJECTED: ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           CLOSE CONTROL-TOTAL-FILE
+           EXIT.
+
+       COPY "suite-error-log-proc.cpy".
+       COPY "run-parms-proc.cpy".
+       COPY "data-lineage-proc.cpy".
+       COPY "env-switch-proc.cpy".
