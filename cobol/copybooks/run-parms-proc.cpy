@@ -0,0 +1,23 @@
+      * Reads the shared run-parameter card once at the top of the job
+      * instead of per-program literals for run date, company code and
+      * environment. Absent or unreadable falls back to the WS defaults
+      * (today not known without FUNCTION CURRENT-DATE, PROD, ADHOC) so
+      * a program still runs standalone outside the job stream.
+       READ-RUN-PARMS SECTION.
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'SUITE_PARM_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-RUN-PARM-DSN
+           END-IF
+           OPEN INPUT PARM-FILE
+           IF WS-RUN-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PRM-RUN-DATE TO WS-RUN-DATE
+                       MOVE PRM-COMPANY-CODE TO WS-COMPANY-CODE
+                       MOVE PRM-ENVIRONMENT TO WS-RUN-ENVIRONMENT
+                       MOVE PRM-RUN-ID TO WS-PARM-RUN-ID
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+           EXIT.
