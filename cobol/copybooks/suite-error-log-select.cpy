@@ -0,0 +1,7 @@
+      * Shared exception/error log - one FILE-CONTROL entry every
+      * program in the suite COPYs in so ops has a single place to
+      * review every data problem across the whole suite each morning.
+           SELECT SUITE-ERROR-LOG-FILE ASSIGN TO
+               DYNAMIC WS-SUITE-ERROR-LOG-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SUITE-ERROR-LOG-STATUS.
