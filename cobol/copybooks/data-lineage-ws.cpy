@@ -0,0 +1,3 @@
+       01 WS-LINEAGE-DSN     PIC X(100) VALUE 'DATA-LINEAGE.LOG'.
+       01 WS-LINEAGE-STATUS  PIC XX VALUE '00'.
+       01 WS-LINEAGE-RUN-ID  PIC X(8) VALUE 'ADHOC'.
