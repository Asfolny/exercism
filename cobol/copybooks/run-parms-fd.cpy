@@ -0,0 +1,8 @@
+       FD  PARM-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01 PARM-FILE-RECORD.
+          03 PRM-RUN-DATE      PIC 9(8).
+          03 PRM-COMPANY-CODE  PIC X(4).
+          03 PRM-ENVIRONMENT   PIC X(4).
+          03 PRM-RUN-ID        PIC X(8).
+          03 FILLER            PIC X(16) VALUE SPACES.
