@@ -0,0 +1,15 @@
+      * Writes one lineage record per transformation. Callers MOVE
+      * LIN-PROGRAM-ID, LIN-BEFORE-IMAGE and LIN-AFTER-IMAGE before
+      * PERFORM WRITE-DATA-LINEAGE-RECORD; LIN-RUN-ID defaults from
+      * WS-LINEAGE-RUN-ID (set from the run-parameter file where one
+      * is read).
+       WRITE-DATA-LINEAGE-RECORD SECTION.
+           MOVE FUNCTION CURRENT-DATE TO LIN-TIMESTAMP
+           MOVE WS-LINEAGE-RUN-ID TO LIN-RUN-ID
+           OPEN EXTEND DATA-LINEAGE-FILE
+           IF WS-LINEAGE-STATUS NOT = '00'
+               OPEN OUTPUT DATA-LINEAGE-FILE
+           END-IF
+           WRITE LINEAGE-LINE
+           CLOSE DATA-LINEAGE-FILE
+           EXIT.
