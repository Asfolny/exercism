@@ -0,0 +1,13 @@
+       FD  DATA-LINEAGE-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01 LINEAGE-LINE.
+          03 LIN-PROGRAM-ID    PIC X(12).
+          03 FILLER            PIC X(2) VALUE SPACES.
+          03 LIN-RUN-ID        PIC X(8).
+          03 FILLER            PIC X(2) VALUE SPACES.
+          03 LIN-BEFORE-IMAGE  PIC X(64).
+          03 FILLER            PIC X(2) VALUE SPACES.
+          03 LIN-AFTER-IMAGE   PIC X(64).
+          03 FILLER            PIC X(2) VALUE SPACES.
+          03 LIN-TIMESTAMP     PIC X(26).
+          03 FILLER            PIC X(18) VALUE SPACES.
