@@ -0,0 +1,6 @@
+       01 WS-RUN-PARM-DSN      PIC X(100) VALUE 'RUN-PARMS.DAT'.
+       01 WS-RUN-PARM-STATUS   PIC XX VALUE '00'.
+       01 WS-RUN-DATE          PIC 9(8) VALUE 0.
+       01 WS-COMPANY-CODE      PIC X(4) VALUE SPACES.
+       01 WS-RUN-ENVIRONMENT   PIC X(4) VALUE 'PROD'.
+       01 WS-PARM-RUN-ID       PIC X(8) VALUE 'ADHOC'.
