@@ -0,0 +1,7 @@
+      * Standard header prefixed onto new transaction records so ops
+      * can recognize and handle any of the new I/O files the same way
+      * instead of learning a one-off layout per program.
+       01 TRX-HEADER.
+          03 TRX-RUN-ID         PIC X(8).
+          03 TRX-SOURCE-SYSTEM  PIC X(8).
+          03 TRX-TIMESTAMP      PIC X(26).
