@@ -0,0 +1,10 @@
+       FD  SUITE-ERROR-LOG-FILE
+           RECORD CONTAINS 96 CHARACTERS.
+       01 SUITE-ERR-LINE.
+          03 SERR-PROGRAM-ID   PIC X(12).
+          03 FILLER            PIC X(2) VALUE SPACES.
+          03 SERR-KEY-FIELD    PIC X(20).
+          03 FILLER            PIC X(2) VALUE SPACES.
+          03 SERR-REASON       PIC X(30).
+          03 FILLER            PIC X(2) VALUE SPACES.
+          03 SERR-TIMESTAMP    PIC X(26).
