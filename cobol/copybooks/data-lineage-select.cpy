@@ -0,0 +1,7 @@
+      * Shared lineage audit trail for every data-transforming program
+      * (acronym, reverse-string, rotational-cipher, roman-numerals) -
+      * one file answers a "what changed, when, under which run"
+      * question for any of them without rebuilding the logic.
+           SELECT DATA-LINEAGE-FILE ASSIGN TO DYNAMIC WS-LINEAGE-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LINEAGE-STATUS.
