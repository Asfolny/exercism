@@ -0,0 +1,14 @@
+      * Common exception/error log shared by every program in the
+      * batch suite, so ops reviews one file each morning instead of
+      * eight separate ones. Callers MOVE SERR-PROGRAM-ID,
+      * SERR-KEY-FIELD and SERR-REASON before PERFORM
+      * WRITE-SUITE-ERROR-LOG.
+       WRITE-SUITE-ERROR-LOG SECTION.
+           MOVE FUNCTION CURRENT-DATE TO SERR-TIMESTAMP
+           OPEN EXTEND SUITE-ERROR-LOG-FILE
+           IF WS-SUITE-ERROR-LOG-STATUS NOT = '00'
+               OPEN OUTPUT SUITE-ERROR-LOG-FILE
+           END-IF
+           WRITE SUITE-ERR-LINE
+           CLOSE SUITE-ERROR-LOG-FILE
+           EXIT.
