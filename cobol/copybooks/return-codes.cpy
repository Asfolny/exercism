@@ -0,0 +1,9 @@
+      * Standard completion-code convention for the whole batch suite:
+      * 00 normal, 04 warning, 08 data exception, 12 critical error.
+      * The nightly scheduler (see job-scheduler.cob) uses these to
+      * decide whether to keep going or stop the job stream.
+       01 WS-RETURN-CODE PIC 9(2) VALUE 0.
+          88 RC-NORMAL         VALUE 0.
+          88 RC-WARNING        VALUE 4.
+          88 RC-DATA-EXCEPTION VALUE 8.
+          88 RC-CRITICAL       VALUE 12.
