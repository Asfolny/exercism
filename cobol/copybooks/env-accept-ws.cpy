@@ -0,0 +1,7 @@
+      * Scratch field for ACCEPT ... FROM ENVIRONMENT. GnuCOBOL sets
+      * the receiving item to SPACES when the named environment
+      * variable is not set, rather than leaving it at its prior
+      * WORKING-STORAGE VALUE - so every such ACCEPT lands here first
+      * and is only moved over the real field when the variable was
+      * actually present, letting standalone runs keep their defaults.
+       01 WS-ENV-ACCEPT-SCRATCH PIC X(100).
