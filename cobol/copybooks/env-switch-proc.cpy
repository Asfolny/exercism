@@ -0,0 +1,14 @@
+      * Prefixes the logical name in WS-ENV-SWITCH-DSN with the test
+      * library qualifier when the run is flagged TEST. Callers MOVE
+      * the logical DSN into WS-ENV-SWITCH-DSN, PERFORM
+      * RESOLVE-ENVIRONMENT-DSN, then MOVE it back out. A DSN already
+      * qualified (it already starts with TEST. or PROD.) is left
+      * alone so resolving twice is harmless.
+       RESOLVE-ENVIRONMENT-DSN SECTION.
+           IF WS-RUN-ENVIRONMENT = 'TEST'
+               AND WS-ENV-SWITCH-DSN(1:5) NOT = 'TEST.'
+               STRING 'TEST.' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ENV-SWITCH-DSN) DELIMITED BY SIZE
+                 INTO WS-ENV-SWITCH-DSN
+           END-IF
+           EXIT.
