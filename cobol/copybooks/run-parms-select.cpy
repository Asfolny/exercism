@@ -0,0 +1,6 @@
+      * Central run-parameter file - run date, company code, and
+      * test/production environment flag in one place instead of
+      * per-program literals.
+           SELECT PARM-FILE ASSIGN TO DYNAMIC WS-RUN-PARM-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-PARM-STATUS.
