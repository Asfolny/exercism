@@ -0,0 +1,2 @@
+       01 WS-SUITE-ERROR-LOG-DSN    PIC X(100) VALUE 'SUITE-ERROR.LOG'.
+       01 WS-SUITE-ERROR-LOG-STATUS PIC XX VALUE '00'.
