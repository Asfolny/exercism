@@ -0,0 +1,6 @@
+      * Logical-to-physical dataset name switch, driven off
+      * WS-RUN-ENVIRONMENT (TEST or PROD, normally loaded from the
+      * shared run-parameter file - see run-parms-proc.cpy). Lets the
+      * whole suite run against the test library without touching a
+      * single job's DD cards.
+       01 WS-ENV-SWITCH-DSN PIC X(100).
