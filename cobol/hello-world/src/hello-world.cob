@@ -1,9 +1,175 @@
       *Sample COBOL program
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello-world.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNOFF-LOG-FILE ASSIGN TO DYNAMIC WS-SIGNOFF-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNOFF-STATUS.
+           SELECT PARM-CARD-FILE ASSIGN TO DYNAMIC WS-PARM-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           COPY "suite-error-log-select.cpy".
+           COPY "run-parms-select.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNOFF-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 SIGNOFF-LINE PIC X(80).
+
+      * One SYSIN-style parameter card: job name and run-id. Absent or
+      * unreadable is not an error - this step still has to run as a
+      * generic banner/smoke test even before a job stream wires up a
+      * real parm card.
+       FD  PARM-CARD-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+       01 PARM-RECORD.
+          03 PARM-JOB-NAME     PIC X(8).
+          03 PARM-RUN-ID       PIC X(8).
+
+       COPY "suite-error-log-fd.cpy".
+       COPY "run-parms-fd.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC X(13).
+       01 WS-SIGNOFF-DSN     PIC X(100) VALUE 'BATCH-CANARY.LOG'.
+       01 WS-SIGNOFF-STATUS  PIC XX VALUE '00'.
+       01 WS-ENVIRONMENT-NAME PIC X(10) VALUE 'DEV'.
+
+       01 WS-PARM-DSN        PIC X(100) VALUE 'HELLO-WORLD.PARM'.
+       01 WS-PARM-STATUS     PIC XX VALUE '00'.
+       01 WS-JOB-NAME        PIC X(8) VALUE 'HELLO'.
+       01 WS-RUN-ID          PIC X(8) VALUE 'ADHOC'.
+
+       01 WS-CURRENT-TIMESTAMP.
+          05 WS-CT-DATE.
+             10 WS-CT-YEAR    PIC 9(4).
+             10 WS-CT-MONTH   PIC 9(2).
+             10 WS-CT-DAY     PIC 9(2).
+          05 WS-CT-TIME.
+             10 WS-CT-HOUR    PIC 9(2).
+             10 WS-CT-MINUTE  PIC 9(2).
+             10 WS-CT-SECOND  PIC 9(2).
+             10 FILLER        PIC X(2).
+          05 FILLER           PIC X(9).
+
+       01 WS-SIGNOFF-DETAIL.
+          03 FILLER            PIC X(11) VALUE 'CANARY OK '.
+          03 SIGNOFF-ENV       PIC X(10).
+          03 FILLER            PIC X(1) VALUE SPACE.
+          03 SIGNOFF-DATE.
+             05 SIGNOFF-YEAR   PIC 9(4).
+             05 FILLER         PIC X VALUE '-'.
+             05 SIGNOFF-MONTH  PIC 9(2).
+             05 FILLER         PIC X VALUE '-'.
+             05 SIGNOFF-DAY    PIC 9(2).
+          03 FILLER            PIC X(1) VALUE SPACE.
+          03 SIGNOFF-TIME.
+             05 SIGNOFF-HOUR   PIC 9(2).
+             05 FILLER         PIC X VALUE ':'.
+             05 SIGNOFF-MINUTE PIC 9(2).
+             05 FILLER         PIC X VALUE ':'.
+             05 SIGNOFF-SECOND PIC 9(2).
+          03 FILLER            PIC X(1) VALUE SPACE.
+          03 SIGNOFF-JOB       PIC X(8).
+          03 FILLER            PIC X(1) VALUE SPACE.
+          03 SIGNOFF-RUNID     PIC X(8).
+          03 FILLER            PIC X(1) VALUE SPACE.
+          03 FILLER            PIC X(3) VALUE 'RC='.
+          03 SIGNOFF-RC        PIC 9(2).
+
+       COPY "suite-error-log-ws.cpy".
+       COPY "run-parms-ws.cpy".
+       COPY "env-accept-ws.cpy".
+       COPY "return-codes.cpy".
+       COPY "env-switch-ws.cpy".
+
        PROCEDURE DIVISION.
-       HELLO-WORLD.
-           MOVE "Hello, World!" TO WS-RESULT.
+       HELLO-WORLD SECTION.
+           PERFORM READ-RUN-PARMS
+           MOVE WS-RUN-ENVIRONMENT TO WS-ENVIRONMENT-NAME
+           MOVE WS-PARM-RUN-ID TO WS-RUN-ID
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'BATCH_ENVIRONMENT_NAME'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-ENVIRONMENT-NAME
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'CANARY_SIGNOFF_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SIGNOFF-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'HELLO_WORLD_PARM_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-PARM-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'SUITE_ERROR_LOG_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SUITE-ERROR-LOG-DSN
+           END-IF
+           MOVE WS-SIGNOFF-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-SIGNOFF-DSN
+           MOVE WS-PARM-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-PARM-DSN
+
+           SET RC-NORMAL TO TRUE
+           PERFORM READ-PARM-CARD
+
+           PERFORM WRITE-SIGNOFF-ENTRY
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       READ-PARM-CARD SECTION.
+           OPEN INPUT PARM-CARD-FILE
+           IF WS-PARM-STATUS = '00'
+               READ PARM-CARD-FILE
+                   NOT AT END
+                       IF PARM-JOB-NAME = SPACES
+                           MOVE 'hello-world' TO SERR-PROGRAM-ID
+                           MOVE WS-PARM-DSN(1:20) TO SERR-KEY-FIELD
+                           MOVE 'BLANK JOB NAME ON PARM CARD'
+                             TO SERR-REASON
+                           PERFORM WRITE-SUITE-ERROR-LOG
+                           SET RC-DATA-EXCEPTION TO TRUE
+                       ELSE
+                           MOVE PARM-JOB-NAME TO WS-JOB-NAME
+                           MOVE PARM-RUN-ID TO WS-RUN-ID
+                       END-IF
+               END-READ
+               CLOSE PARM-CARD-FILE
+           END-IF
+           EXIT.
+
+       WRITE-SIGNOFF-ENTRY SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+
+           MOVE WS-ENVIRONMENT-NAME TO SIGNOFF-ENV
+           MOVE WS-CT-YEAR TO SIGNOFF-YEAR
+           MOVE WS-CT-MONTH TO SIGNOFF-MONTH
+           MOVE WS-CT-DAY TO SIGNOFF-DAY
+           MOVE WS-CT-HOUR TO SIGNOFF-HOUR
+           MOVE WS-CT-MINUTE TO SIGNOFF-MINUTE
+           MOVE WS-CT-SECOND TO SIGNOFF-SECOND
+           MOVE WS-JOB-NAME TO SIGNOFF-JOB
+           MOVE WS-RUN-ID TO SIGNOFF-RUNID
+           MOVE WS-RETURN-CODE TO SIGNOFF-RC
+
+           MOVE SPACES TO SIGNOFF-LINE
+           MOVE WS-SIGNOFF-DETAIL TO SIGNOFF-LINE
+
+           OPEN EXTEND SIGNOFF-LOG-FILE
+           IF WS-SIGNOFF-STATUS NOT = '00'
+               OPEN OUTPUT SIGNOFF-LOG-FILE
+           END-IF
+           WRITE SIGNOFF-LINE
+           CLOSE SIGNOFF-LOG-FILE
+           EXIT.
+
+       COPY "suite-error-log-proc.cpy".
+       COPY "run-parms-proc.cpy".
+       COPY "env-switch-proc.cpy".
