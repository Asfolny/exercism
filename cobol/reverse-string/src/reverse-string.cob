@@ -1,9 +1,425 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. reverse-string.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STRING-INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT REVERSED-STRING-FILE ASSIGN TO DYNAMIC WS-OUTPUT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO
+               DYNAMIC WS-EXCEPTION-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+      * Last input-file position successfully processed - an abended
+      * run restarts from here instead of reprocessing the whole file.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO
+               DYNAMIC WS-CONTROL-TOTAL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+           COPY "suite-error-log-select.cpy".
+           COPY "run-parms-select.cpy".
+           COPY "data-lineage-select.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STRING-INPUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 IN-STRING PIC X(80).
+
+       FD  REVERSED-STRING-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 OUT-STRING PIC X(80).
+
+       FD  EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 EXC-LINE PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+       01 CKPT-RECORDS-PROCESSED PIC 9(6).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CTL-LINE PIC X(80).
+
+       COPY "suite-error-log-fd.cpy".
+       COPY "run-parms-fd.cpy".
+       COPY "data-lineage-fd.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-STRING PIC X(64).
 
+       01 WS-INPUT-DSN        PIC X(100) VALUE 'REVERSE-STRINGS.DAT'.
+       01 WS-OUTPUT-DSN       PIC X(100) VALUE 'REVERSED-STRINGS.DAT'.
+       01 WS-EXCEPTION-DSN    PIC X(100) VALUE 'REVERSE-EXCEPTIONS.RPT'.
+       01 WS-INPUT-STATUS     PIC XX VALUE '00'.
+       01 WS-OUTPUT-STATUS    PIC XX VALUE '00'.
+       01 WS-EXCEPTION-STATUS PIC XX VALUE '00'.
+       01 WS-EOF-FLAG         PIC X VALUE 'N'.
+       01 WS-ORIGINAL-LEN     PIC 9(3).
+       01 WS-CHECKPOINT-DSN      PIC X(100)
+          VALUE 'REVERSE-STRING-CHECKPOINT.DAT'.
+       01 WS-CHECKPOINT-STATUS   PIC XX VALUE '00'.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+       01 WS-RECORDS-PROCESSED   PIC 9(6) VALUE 0.
+       01 WS-ORDINAL-COUNT       PIC 9(6) VALUE 0.
+       01 WS-RESTART-SKIP-COUNT  PIC 9(6) VALUE 0.
+
+       01 WS-CONTROL-TOTAL-DSN    PIC X(100)
+          VALUE 'REVERSE-STRING-CONTROL-TOTALS.RPT'.
+       01 WS-CONTROL-TOTAL-STATUS PIC XX VALUE '00'.
+       01 WS-RECORDS-WRITTEN      PIC 9(6) VALUE 0.
+       01 WS-RECORDS-TRUNCATED    PIC 9(6) VALUE 0.
+       01 WS-CTL-COUNT-TXT        PIC ZZZZZ9.
+       01 WS-EXC-DETAIL.
+          03 EXC-INPUT-TEXT   PIC X(20).
+          03 FILLER           PIC X(4) VALUE SPACES.
+          03 EXC-MESSAGE      PIC X(40).
+
+      * DBCS-safe reversal: mixed single/double-byte text carries its
+      * double-byte runs bracketed by SHIFT-OUT/SHIFT-IN codes. A plain
+      * FUNCTION REVERSE flips those runs byte by byte, which swaps the
+      * two bytes inside every double-byte character and corrupts it.
+      * When this mode is on, runs are reversed in character order
+      * instead - byte pairs intact for DBCS runs, single bytes for
+      * SBCS runs - with the shift codes kept around the same payload.
+       01 WS-DBCS-MODE             PIC X VALUE 'N'.
+          88 DBCS-MODE-ON          VALUE 'Y'.
+       01 WS-SHIFT-OUT             PIC X VALUE X'0E'.
+       01 WS-SHIFT-IN              PIC X VALUE X'0F'.
+       01 WS-DBCS-RUN-COUNT        PIC 9(2) VALUE 0.
+       01 WS-DBCS-RUN-TABLE.
+          03 WS-DBCS-RUN OCCURS 32 TIMES INDEXED BY D-IDX.
+             05 DR-TYPE            PIC X.
+                88 DR-SBCS         VALUE 'S'.
+                88 DR-DBCS         VALUE 'D'.
+             05 DR-START           PIC 9(3).
+             05 DR-LEN             PIC 9(3).
+       01 WS-DBCS-LEN               PIC 9(3).
+       01 WS-DBCS-IN-RUN            PIC X VALUE 'N'.
+       01 WS-DBCS-RESULT            PIC X(64).
+       01 WS-DBCS-OUT-POS           PIC 9(3).
+       01 WS-DBCS-SRC-POS           PIC 9(3).
+       01 WS-DBCS-PAIR-IDX          PIC S9(3).
+
+       COPY "suite-error-log-ws.cpy".
+       COPY "run-parms-ws.cpy".
+       COPY "env-accept-ws.cpy".
+       COPY "data-lineage-ws.cpy".
+       COPY "transaction-header.cpy".
+       COPY "return-codes.cpy".
+       COPY "env-switch-ws.cpy".
+
        PROCEDURE DIVISION.
-       REVERSE-STRING.
-           MOVE FUNCTION TRIM(FUNCTION REVERSE(WS-STRING)) TO WS-STRING.
\ No newline at end of file
+       RUN-REVERSE-STRING-BATCH SECTION.
+           PERFORM READ-RUN-PARMS
+           MOVE WS-PARM-RUN-ID TO WS-LINEAGE-RUN-ID
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'REVERSE_STRING_INPUT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-INPUT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'REVERSE_STRING_OUTPUT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-OUTPUT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'REVERSE_STRING_EXCEPTION_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-EXCEPTION-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'REVERSE_STRING_CHECKPOINT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CHECKPOINT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'SUITE_ERROR_LOG_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SUITE-ERROR-LOG-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'REVERSE_STRING_CONTROL_TOTAL_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CONTROL-TOTAL-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'REVERSE_STRING_DBCS_MODE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-DBCS-MODE
+           END-IF
+           MOVE WS-INPUT-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-INPUT-DSN
+           MOVE WS-OUTPUT-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-OUTPUT-DSN
+
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN INPUT STRING-INPUT-FILE
+           OPEN EXTEND REVERSED-STRING-FILE
+           IF WS-OUTPUT-STATUS NOT = '00'
+               OPEN OUTPUT REVERSED-STRING-FILE
+               MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+               MOVE 'REVERSE-STRING' TO TRX-SOURCE-SYSTEM
+               MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+               MOVE TRX-HEADER TO OUT-STRING
+               WRITE OUT-STRING
+               STRING 'RUN ' DELIMITED BY SIZE
+                      WS-PARM-RUN-ID DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      WS-RUN-ENVIRONMENT DELIMITED BY SPACE
+                 INTO OUT-STRING
+               WRITE OUT-STRING
+           END-IF
+           OPEN EXTEND EXCEPTION-REPORT-FILE
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+               MOVE 'INPUT (TRUNCATED)   EXCEPTION' TO EXC-LINE
+               WRITE EXC-LINE
+               MOVE ALL '-' TO EXC-LINE
+               WRITE EXC-LINE
+           END-IF
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ STRING-INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-ORDINAL-COUNT
+                       IF WS-ORDINAL-COUNT > WS-RESTART-SKIP-COUNT
+                           ADD 1 TO WS-RECORDS-PROCESSED
+                           PERFORM PROCESS-STRING-RECORD
+                       END-IF
+                       IF FUNCTION MOD(WS-ORDINAL-COUNT,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STRING-INPUT-FILE
+           CLOSE REVERSED-STRING-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+
+           MOVE 0 TO CKPT-RECORDS-PROCESSED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORDS-PROCESSED
+           CLOSE CHECKPOINT-FILE
+           PERFORM WRITE-CONTROL-TOTALS
+
+           SET RC-NORMAL TO TRUE
+           IF WS-RECORDS-TRUNCATED > 0
+               SET RC-WARNING TO TRUE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      * Reads the last checkpointed position so an abended run skips
+      * the input records already processed instead of redoing them;
+      * the restart point is tracked by ordinal position in the file.
+       LOAD-CHECKPOINT SECTION.
+           MOVE 0 TO WS-RESTART-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-PROCESSED
+                         TO WS-RESTART-SKIP-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       WRITE-CHECKPOINT SECTION.
+           MOVE WS-ORDINAL-COUNT TO CKPT-RECORDS-PROCESSED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORDS-PROCESSED
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      * A string longer than WS-STRING's 64 bytes used to just get
+      * silently clipped by the MOVE below with no warning - flag it
+      * to the exception report before that happens so a truncated
+      * reversed value never ships downstream unnoticed.
+       PROCESS-STRING-RECORD SECTION.
+           COMPUTE WS-ORIGINAL-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(IN-STRING))
+           IF WS-ORIGINAL-LEN > 64
+               PERFORM WRITE-TRUNCATION-EXCEPTION
+           END-IF
+
+           MOVE SPACES TO WS-STRING
+           MOVE FUNCTION TRIM(IN-STRING) TO WS-STRING
+           MOVE 'reverse-string' TO LIN-PROGRAM-ID
+           MOVE WS-STRING TO LIN-BEFORE-IMAGE
+           PERFORM REVERSE-STRING
+           MOVE WS-STRING TO LIN-AFTER-IMAGE
+           PERFORM WRITE-DATA-LINEAGE-RECORD
+
+           MOVE SPACES TO OUT-STRING
+           MOVE WS-STRING TO OUT-STRING
+           WRITE OUT-STRING
+           ADD 1 TO WS-RECORDS-WRITTEN
+           EXIT.
+
+       WRITE-TRUNCATION-EXCEPTION SECTION.
+           MOVE SPACES TO EXC-LINE
+           MOVE IN-STRING(1:20) TO EXC-INPUT-TEXT
+           STRING 'TRUNCATED - LENGTH ' DELIMITED BY SIZE
+                  WS-ORIGINAL-LEN DELIMITED BY SIZE
+                  ' EXCEEDS 64' DELIMITED BY SIZE
+             INTO EXC-MESSAGE
+           MOVE WS-EXC-DETAIL TO EXC-LINE
+           WRITE EXC-LINE
+           ADD 1 TO WS-RECORDS-TRUNCATED
+
+           MOVE 'reverse-string' TO SERR-PROGRAM-ID
+           MOVE EXC-INPUT-TEXT TO SERR-KEY-FIELD
+           MOVE EXC-MESSAGE(1:30) TO SERR-REASON
+           PERFORM WRITE-SUITE-ERROR-LOG
+           EXIT.
+
+       REVERSE-STRING SECTION.
+           IF DBCS-MODE-ON
+               PERFORM REVERSE-STRING-DBCS-SAFE
+           ELSE
+               MOVE FUNCTION TRIM(FUNCTION REVERSE(WS-STRING))
+                 TO WS-STRING
+           END-IF
+           EXIT.
+
+      * Splits WS-STRING into SBCS/DBCS runs on the SHIFT-OUT/SHIFT-IN
+      * markers, then rebuilds it with the runs in reverse order - SBCS
+      * runs reversed byte by byte, DBCS runs reversed pair by pair so
+      * no double-byte character's two bytes are ever split apart.
+       REVERSE-STRING-DBCS-SAFE SECTION.
+           MOVE SPACES TO WS-DBCS-RESULT
+           MOVE 0 TO WS-DBCS-RUN-COUNT
+           MOVE 'N' TO WS-DBCS-IN-RUN
+           COMPUTE WS-DBCS-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-STRING))
+           IF WS-DBCS-LEN = 0
+               MOVE 1 TO WS-DBCS-LEN
+           END-IF
+
+           PERFORM VARYING WS-DBCS-SRC-POS FROM 1 BY 1
+                   UNTIL WS-DBCS-SRC-POS > WS-DBCS-LEN
+               EVALUATE TRUE
+                   WHEN WS-STRING(WS-DBCS-SRC-POS:1) = WS-SHIFT-OUT
+                       IF WS-DBCS-RUN-COUNT < 32
+                           ADD 1 TO WS-DBCS-RUN-COUNT
+                           MOVE 'D' TO DR-TYPE(WS-DBCS-RUN-COUNT)
+                           COMPUTE DR-START(WS-DBCS-RUN-COUNT) =
+                               WS-DBCS-SRC-POS + 1
+                           MOVE 0 TO DR-LEN(WS-DBCS-RUN-COUNT)
+                       END-IF
+                       MOVE 'Y' TO WS-DBCS-IN-RUN
+                   WHEN WS-STRING(WS-DBCS-SRC-POS:1) = WS-SHIFT-IN
+                       MOVE 'N' TO WS-DBCS-IN-RUN
+                   WHEN WS-DBCS-IN-RUN = 'Y'
+                       IF WS-DBCS-RUN-COUNT > 0
+                           ADD 1 TO DR-LEN(WS-DBCS-RUN-COUNT)
+                       END-IF
+                   WHEN OTHER
+                       IF WS-DBCS-RUN-COUNT = 0
+                          OR NOT DR-SBCS(WS-DBCS-RUN-COUNT)
+                           IF WS-DBCS-RUN-COUNT < 32
+                               ADD 1 TO WS-DBCS-RUN-COUNT
+                               MOVE 'S' TO DR-TYPE(WS-DBCS-RUN-COUNT)
+                               MOVE WS-DBCS-SRC-POS
+                                 TO DR-START(WS-DBCS-RUN-COUNT)
+                               MOVE 0 TO DR-LEN(WS-DBCS-RUN-COUNT)
+                           END-IF
+                       END-IF
+                       IF WS-DBCS-RUN-COUNT > 0
+                           ADD 1 TO DR-LEN(WS-DBCS-RUN-COUNT)
+                       END-IF
+               END-EVALUATE
+           END-PERFORM
+
+           MOVE 1 TO WS-DBCS-OUT-POS
+           PERFORM VARYING D-IDX FROM WS-DBCS-RUN-COUNT BY -1
+                   UNTIL D-IDX < 1
+               IF DR-LEN(D-IDX) > 0
+                   IF DR-SBCS(D-IDX)
+                       COMPUTE WS-DBCS-SRC-POS =
+                           DR-START(D-IDX) + DR-LEN(D-IDX) - 1
+                       PERFORM VARYING WS-DBCS-SRC-POS
+                          FROM WS-DBCS-SRC-POS BY -1
+                          UNTIL WS-DBCS-SRC-POS < DR-START(D-IDX)
+                           MOVE WS-STRING(WS-DBCS-SRC-POS:1)
+                             TO WS-DBCS-RESULT(WS-DBCS-OUT-POS:1)
+                           ADD 1 TO WS-DBCS-OUT-POS
+                       END-PERFORM
+                   ELSE
+                       MOVE WS-SHIFT-OUT
+                         TO WS-DBCS-RESULT(WS-DBCS-OUT-POS:1)
+                       ADD 1 TO WS-DBCS-OUT-POS
+                       COMPUTE WS-DBCS-PAIR-IDX = DR-LEN(D-IDX) - 2
+                       PERFORM VARYING WS-DBCS-PAIR-IDX
+                          FROM WS-DBCS-PAIR-IDX BY -2
+                          UNTIL WS-DBCS-PAIR-IDX < 0
+                           COMPUTE WS-DBCS-SRC-POS =
+                               DR-START(D-IDX) + WS-DBCS-PAIR-IDX
+                           MOVE WS-STRING(WS-DBCS-SRC-POS:2)
+                             TO WS-DBCS-RESULT(WS-DBCS-OUT-POS:2)
+                           ADD 2 TO WS-DBCS-OUT-POS
+                       END-PERFORM
+                       MOVE WS-SHIFT-IN
+                         TO WS-DBCS-RESULT(WS-DBCS-OUT-POS:1)
+                       ADD 1 TO WS-DBCS-OUT-POS
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE WS-DBCS-RESULT TO WS-STRING
+           EXIT.
+
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+       WRITE-CONTROL-TOTALS SECTION.
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+           MOVE 'REVERSE-STRING' TO TRX-SOURCE-SYSTEM
+           MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+           MOVE TRX-HEADER TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE 'REVERSE-STRING BATCH CONTROL TOTALS' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE ALL '-' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-RECORDS-PROCESSED TO WS-CTL-COUNT-TXT
+           STRING 'RECORDS READ     : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-RECORDS-WRITTEN TO WS-CTL-COUNT-TXT
+           STRING 'RECORDS WRITTEN  : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-RECORDS-TRUNCATED TO WS-CTL-COUNT-TXT
+           STRING 'TRUNCATIONS      : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           CLOSE CONTROL-TOTAL-FILE
+           EXIT.
+
+       COPY "suite-error-log-proc.cpy".
+       COPY "run-parms-proc.cpy".
+       COPY "data-lineage-proc.cpy".
+       COPY "env-switch-proc.cpy".
