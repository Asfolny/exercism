@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAINDROPS-RULES-MAINT.
+      * Line-mode maintenance utility for RULES-FILE - this shop has
+      * no CICS/BMS online region, so "online maintenance screen" is
+      * implemented as an interactive ACCEPT/DISPLAY menu loop instead,
+      * the closest equivalent this dialect supports (see also
+      * allergy-table-maint, same pattern for ALLERGEN-TABLE-FILE).
+      * Loads the whole table, lets an operator list/add/deactivate/
+      * reactivate divisor rules, then rewrites the file on save - the
+      * file is LINE SEQUENTIAL so there is no in-place REWRITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULES-FILE ASSIGN TO DYNAMIC WS-RULES-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RULES-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01 RULE-RECORD.
+          03 RULE-IN-DIVISOR PIC 9(3).
+          03 RULE-IN-WORD    PIC X(11).
+          03 RULE-IN-ACTIVE  PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 WS-RULES-DSN     PIC X(100) VALUE 'RAINDROP-RULES.DAT'.
+       01 WS-RULES-STATUS  PIC XX VALUE '00'.
+       01 WS-EOF-FLAG      PIC X VALUE 'N'.
+
+      * 20 matches raindrops.cob's own WS-RULE-TABLE size - this
+      * program must not let an operator add more rules than
+      * raindrops.cob can ever load.
+       01 WS-RULE-MAX-SIZE PIC 99 VALUE 20.
+       01 WS-TABLE-COUNT PIC 99 VALUE 0.
+       01 WS-TABLE.
+           03 WS-ENTRY OCCURS 20 TIMES INDEXED BY T-IDX.
+               05 WS-ENTRY-DIVISOR PIC 9(3).
+               05 WS-ENTRY-WORD    PIC X(11).
+               05 WS-ENTRY-ACTIVE  PIC X.
+
+       01 WS-CHOICE       PIC X.
+       01 WS-DONE         PIC X VALUE 'N'.
+       01 WS-NEW-DIVISOR  PIC 9(3).
+       01 WS-NEW-WORD     PIC X(11).
+       01 WS-SEL-DIVISOR  PIC 9(3).
+       01 WS-FOUND        PIC X.
+       01 WS-DISPLAY-LINE.
+           03 DSP-DIVISOR PIC ZZ9.
+           03 FILLER      PIC X(2) VALUE SPACES.
+           03 DSP-WORD    PIC X(11).
+           03 FILLER      PIC X(2) VALUE SPACES.
+           03 DSP-ACTIVE  PIC X.
+
+       COPY "env-accept-ws.cpy".
+
+       PROCEDURE DIVISION.
+       RUN-RAINDROPS-RULES-MAINT SECTION.
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'RAINDROPS_RULES_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-RULES-DSN
+           END-IF
+           PERFORM LOAD-TABLE
+           PERFORM UNTIL WS-DONE = 'Y'
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-CHOICE FROM CONSOLE
+               EVALUATE WS-CHOICE
+                   WHEN 'L'
+                       PERFORM LIST-ENTRIES
+                   WHEN 'A'
+                       PERFORM ADD-ENTRY
+                   WHEN 'D'
+                       PERFORM DEACTIVATE-ENTRY
+                   WHEN 'R'
+                       PERFORM REACTIVATE-ENTRY
+                   WHEN 'S'
+                       PERFORM SAVE-TABLE
+                       MOVE 'Y' TO WS-DONE
+                   WHEN OTHER
+                       DISPLAY 'UNRECOGNIZED CHOICE'
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY ' '
+           DISPLAY 'RAINDROP RULE MAINTENANCE'
+           DISPLAY 'L) LIST   A) ADD   D) DEACTIVATE'
+           DISPLAY 'R) REACTIVATE   S) SAVE AND EXIT'
+           DISPLAY 'CHOICE: '
+           EXIT.
+
+       LOAD-TABLE SECTION.
+           MOVE 0 TO WS-TABLE-COUNT
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-STATUS = '00'
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   READ RULES-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-TABLE-COUNT
+                           MOVE RULE-IN-DIVISOR
+                             TO WS-ENTRY-DIVISOR(WS-TABLE-COUNT)
+                           MOVE RULE-IN-WORD
+                             TO WS-ENTRY-WORD(WS-TABLE-COUNT)
+                           MOVE RULE-IN-ACTIVE
+                             TO WS-ENTRY-ACTIVE(WS-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE RULES-FILE
+           END-IF
+           EXIT.
+
+       LIST-ENTRIES SECTION.
+           DISPLAY 'DIV  WORD        ACT'
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > WS-TABLE-COUNT
+               MOVE WS-ENTRY-DIVISOR(T-IDX) TO DSP-DIVISOR
+               MOVE WS-ENTRY-WORD(T-IDX) TO DSP-WORD
+               MOVE WS-ENTRY-ACTIVE(T-IDX) TO DSP-ACTIVE
+               DISPLAY WS-DISPLAY-LINE
+           END-PERFORM
+           EXIT.
+
+       ADD-ENTRY SECTION.
+           IF WS-TABLE-COUNT >= WS-RULE-MAX-SIZE
+               DISPLAY 'TABLE IS FULL - ENTRY NOT ADDED'
+               GO TO ADD-ENTRY-EXIT
+           END-IF
+           DISPLAY 'NEW DIVISOR: '
+           ACCEPT WS-NEW-DIVISOR FROM CONSOLE
+           IF WS-NEW-DIVISOR = 0
+               DISPLAY 'DIVISOR MUST NOT BE ZERO - ENTRY NOT ADDED'
+               GO TO ADD-ENTRY-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > WS-TABLE-COUNT
+               IF WS-ENTRY-DIVISOR(T-IDX) = WS-NEW-DIVISOR
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'Y'
+               DISPLAY 'DIVISOR ALREADY IN USE - ENTRY NOT ADDED'
+               GO TO ADD-ENTRY-EXIT
+           END-IF
+
+           DISPLAY 'NEW WORD: '
+           ACCEPT WS-NEW-WORD FROM CONSOLE
+           ADD 1 TO WS-TABLE-COUNT
+           MOVE WS-NEW-DIVISOR TO WS-ENTRY-DIVISOR(WS-TABLE-COUNT)
+           MOVE WS-NEW-WORD TO WS-ENTRY-WORD(WS-TABLE-COUNT)
+           MOVE 'Y' TO WS-ENTRY-ACTIVE(WS-TABLE-COUNT).
+       ADD-ENTRY-EXIT.
+           EXIT.
+
+       DEACTIVATE-ENTRY SECTION.
+           DISPLAY 'DIVISOR TO DEACTIVATE: '
+           ACCEPT WS-SEL-DIVISOR FROM CONSOLE
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > WS-TABLE-COUNT
+               IF WS-ENTRY-DIVISOR(T-IDX) = WS-SEL-DIVISOR
+                   MOVE 'N' TO WS-ENTRY-ACTIVE(T-IDX)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N'
+               DISPLAY 'NOT FOUND'
+           END-IF
+           EXIT.
+
+       REACTIVATE-ENTRY SECTION.
+           DISPLAY 'DIVISOR TO REACTIVATE: '
+           ACCEPT WS-SEL-DIVISOR FROM CONSOLE
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > WS-TABLE-COUNT
+               IF WS-ENTRY-DIVISOR(T-IDX) = WS-SEL-DIVISOR
+                   MOVE 'Y' TO WS-ENTRY-ACTIVE(T-IDX)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N'
+               DISPLAY 'NOT FOUND'
+           END-IF
+           EXIT.
+
+       SAVE-TABLE SECTION.
+           OPEN OUTPUT RULES-FILE
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > WS-TABLE-COUNT
+               MOVE WS-ENTRY-DIVISOR(T-IDX) TO RULE-IN-DIVISOR
+               MOVE WS-ENTRY-WORD(T-IDX) TO RULE-IN-WORD
+               MOVE WS-ENTRY-ACTIVE(T-IDX) TO RULE-IN-ACTIVE
+               WRITE RULE-RECORD
+           END-PERFORM
+           CLOSE RULES-FILE
+           EXIT.
