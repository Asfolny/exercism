@@ -2,8 +2,6 @@
        PROGRAM-ID. LEAP.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-RESULT PIC 9.
-       01 WS-YEAR PIC 9(4).
        01 DIVIDING.
            05 QUOTIENT PIC 9.
            05 REM PIC 9(3).
@@ -12,10 +10,13 @@
       * REM sizing takes the MOST SIGNIFICANT NUMBER
       *    (e.g. REMAINDER = 60, REM = PIC 9 => REM = 6)
       *    So REM must be at least 3 digits to properly fit WS-YEAR/4
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LK-YEAR PIC 9(4).
+       01 LK-RESULT PIC 9.
+       PROCEDURE DIVISION USING LK-YEAR LK-RESULT.
        LEAP.
       * Enter solution here
-           DIVIDE WS-YEAR BY 100 GIVING QUOTIENT REMAINDER REM.
+           DIVIDE LK-YEAR BY 100 GIVING QUOTIENT REMAINDER REM.
            IF REM > 0 THEN
               MOVE 4 TO DIVIDER
            ELSE
@@ -26,9 +27,297 @@
            GOBACK.
 
        IS-LEAP.
-           DIVIDE WS-YEAR BY DIVIDER GIVING QUOTIENT REMAINDER REM.
+           DIVIDE LK-YEAR BY DIVIDER GIVING QUOTIENT REMAINDER REM.
            IF REM > 0 THEN
-              MOVE 0 TO WS-RESULT
+              MOVE 0 TO LK-RESULT
            ELSE
-              MOVE 1 TO WS-RESULT
+              MOVE 1 TO LK-RESULT
            END-IF.
+       END PROGRAM LEAP.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAP-RANGE-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEAP-YEARS-FILE ASSIGN TO DYNAMIC WS-REPORT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           COPY "run-parms-select.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEAP-YEARS-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01 RPT-LINE PIC X(20).
+
+       COPY "run-parms-fd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-REPORT-DSN    PIC X(100) VALUE 'LEAP-YEARS.RPT'.
+       01 WS-REPORT-STATUS PIC XX VALUE '00'.
+       01 WS-FROM-YEAR     PIC 9(4) VALUE 1900.
+       01 WS-TO-YEAR       PIC 9(4) VALUE 2100.
+       01 WS-CURRENT-YEAR  PIC 9(4).
+       01 WS-LEAP-RESULT   PIC 9.
+       01 WS-RPT-YEAR      PIC 9(4).
+
+       COPY "run-parms-ws.cpy".
+       COPY "env-accept-ws.cpy".
+
+       PROCEDURE DIVISION.
+       RUN-LEAP-YEAR-RANGE SECTION.
+           PERFORM READ-RUN-PARMS
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'LEAP_FROM_YEAR'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-FROM-YEAR
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'LEAP_TO_YEAR'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-TO-YEAR
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'LEAP_REPORT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-REPORT-DSN
+           END-IF
+
+           OPEN OUTPUT LEAP-YEARS-FILE
+
+           PERFORM VARYING WS-CURRENT-YEAR FROM WS-FROM-YEAR BY 1
+                   UNTIL WS-CURRENT-YEAR > WS-TO-YEAR
+               CALL 'LEAP' USING WS-CURRENT-YEAR WS-LEAP-RESULT
+               IF WS-LEAP-RESULT = 1
+                   MOVE WS-CURRENT-YEAR TO WS-RPT-YEAR
+                   MOVE WS-RPT-YEAR TO RPT-LINE
+                   WRITE RPT-LINE
+               END-IF
+           END-PERFORM
+
+           CLOSE LEAP-YEARS-FILE
+           GOBACK.
+
+       COPY "run-parms-proc.cpy".
+       END PROGRAM LEAP-RANGE-REPORT.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAP-YEAR-BUILD.
+      * Finance's fiscal year-build list - one candidate year per
+      * record in, a Y/N flag per year out, so the whole list can be
+      * run in a single job instead of year by year by hand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-BUILD-FILE ASSIGN TO DYNAMIC WS-YEAR-BUILD-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-YEAR-BUILD-STATUS.
+           SELECT LEAP-INDICATOR-FILE ASSIGN TO DYNAMIC WS-INDICATOR-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INDICATOR-STATUS.
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO
+               DYNAMIC WS-CONTROL-TOTAL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+           COPY "suite-error-log-select.cpy".
+           COPY "run-parms-select.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YEAR-BUILD-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+       01 YB-YEAR PIC 9(4).
+
+       FD  LEAP-INDICATOR-FILE
+           RECORD CONTAINS 42 CHARACTERS.
+       01 IND-LINE.
+          03 IND-YEAR        PIC 9(4).
+          03 FILLER          PIC X(2) VALUE SPACES.
+          03 IND-LEAP-FLAG   PIC X.
+          03 FILLER          PIC X(35) VALUE SPACES.
+      * TRX-HEADER-width alias written once, as the file's first
+      * record, so a reader of LEAP-INDICATOR-FILE can identify which
+      * run/system/timestamp produced it.
+       01 IND-HEADER-RECORD PIC X(42).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CTL-LINE PIC X(80).
+
+       COPY "suite-error-log-fd.cpy".
+       COPY "run-parms-fd.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-YEAR-BUILD-DSN     PIC X(100) VALUE 'FISCAL-YEAR-BUILD.DAT'.
+       01 WS-INDICATOR-DSN      PIC X(100) VALUE 'LEAP-INDICATOR.DAT'.
+       01 WS-YEAR-BUILD-STATUS  PIC XX VALUE '00'.
+       01 WS-INDICATOR-STATUS   PIC XX VALUE '00'.
+       01 WS-EOF-FLAG           PIC X VALUE 'N'.
+       01 WS-LEAP-RESULT        PIC 9.
+       01 WS-YEAR-VALID         PIC X VALUE 'Y'.
+
+       01 WS-CONTROL-TOTAL-DSN    PIC X(100)
+          VALUE 'LEAP-YEAR-BUILD-CONTROL-TOTALS.RPT'.
+       01 WS-CONTROL-TOTAL-STATUS PIC XX VALUE '00'.
+       01 WS-YEARS-READ           PIC 9(6) VALUE 0.
+       01 WS-YEARS-REJECTED       PIC 9(6) VALUE 0.
+       01 WS-CTL-COUNT-TXT        PIC ZZZZZ9.
+
+       COPY "suite-error-log-ws.cpy".
+       COPY "run-parms-ws.cpy".
+       COPY "env-accept-ws.cpy".
+       COPY "transaction-header.cpy".
+       COPY "return-codes.cpy".
+       COPY "env-switch-ws.cpy".
+
+       PROCEDURE DIVISION.
+       RUN-LEAP-YEAR-BUILD SECTION.
+           PERFORM READ-RUN-PARMS
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'LEAP_YEAR_BUILD_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-YEAR-BUILD-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'LEAP_INDICATOR_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-INDICATOR-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'SUITE_ERROR_LOG_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SUITE-ERROR-LOG-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'LEAP_YEAR_BUILD_CONTROL_TOTAL_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CONTROL-TOTAL-DSN
+           END-IF
+           MOVE WS-YEAR-BUILD-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-YEAR-BUILD-DSN
+           MOVE WS-INDICATOR-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-INDICATOR-DSN
+
+           OPEN INPUT YEAR-BUILD-FILE
+           OPEN OUTPUT LEAP-INDICATOR-FILE
+           MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+           MOVE 'LEAP-YEAR-BUILD' TO TRX-SOURCE-SYSTEM
+           MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+           MOVE TRX-HEADER TO IND-HEADER-RECORD
+           WRITE IND-HEADER-RECORD
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ YEAR-BUILD-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-YEARS-READ
+                       PERFORM PROCESS-BUILD-YEAR
+               END-READ
+           END-PERFORM
+
+           CLOSE YEAR-BUILD-FILE
+           CLOSE LEAP-INDICATOR-FILE
+           PERFORM WRITE-CONTROL-TOTALS
+
+           SET RC-NORMAL TO TRUE
+           IF WS-YEARS-REJECTED > 0
+               SET RC-WARNING TO TRUE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      * A blank or non-numeric year used to just fall through to CALL
+      * 'LEAP' and produce a meaningless indicator - caught here and
+      * logged instead of shipping a bogus Y/N flag downstream.
+       VALIDATE-BUILD-YEAR SECTION.
+           MOVE 'Y' TO WS-YEAR-VALID
+           IF YB-YEAR NOT NUMERIC OR YB-YEAR = 0
+               MOVE 'N' TO WS-YEAR-VALID
+               MOVE 'LEAP-YEAR-BUILD' TO SERR-PROGRAM-ID
+               MOVE YB-YEAR TO SERR-KEY-FIELD
+               MOVE 'INVALID BUILD YEAR' TO SERR-REASON
+               PERFORM WRITE-SUITE-ERROR-LOG
+               ADD 1 TO WS-YEARS-REJECTED
+           END-IF
+           EXIT.
+
+       PROCESS-BUILD-YEAR SECTION.
+           PERFORM VALIDATE-BUILD-YEAR
+           IF WS-YEAR-VALID = 'Y'
+               CALL 'LEAP' USING YB-YEAR WS-LEAP-RESULT
+               MOVE YB-YEAR TO IND-YEAR
+               IF WS-LEAP-RESULT = 1
+                   MOVE 'Y' TO IND-LEAP-FLAG
+               ELSE
+                   MOVE 'N' TO IND-LEAP-FLAG
+               END-IF
+               WRITE IND-LINE
+           END-IF
+           EXIT.
+
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+       WRITE-CONTROL-TOTALS SECTION.
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+           MOVE 'LEAP-YEAR-BUILD' TO TRX-SOURCE-SYSTEM
+           MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+           MOVE TRX-HEADER TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE 'LEAP-YEAR-BUILD BATCH CONTROL TOTALS' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE ALL '-' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-YEARS-READ TO WS-CTL-COUNT-TXT
+           STRING 'YEARS READ       : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-YEARS-REJECTED TO WS-CTL-COUNT-TXT
+           STRING 'YEARS REJECTED   : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           CLOSE CONTROL-TOTAL-FILE
+           EXIT.
+
+       COPY "suite-error-log-proc.cpy".
+       COPY "run-parms-proc.cpy".
+       COPY "env-switch-proc.cpy".
+       END PROGRAM LEAP-YEAR-BUILD.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEXT-LEAP-YEAR.
+      * Callable lookup for job scheduling: given a year, returns the
+      * next leap year at or after it, so cutoff-date logic doesn't
+      * need a human to run LEAP.cob by hand for "is next February 29
+      * days".
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CANDIDATE-YEAR PIC 9(4).
+       01 WS-CANDIDATE-RESULT PIC 9.
+       LINKAGE SECTION.
+       01 LK-FROM-YEAR PIC 9(4).
+       01 LK-NEXT-LEAP-YEAR PIC 9(4).
+       PROCEDURE DIVISION USING LK-FROM-YEAR LK-NEXT-LEAP-YEAR.
+       RUN-NEXT-LEAP-YEAR SECTION.
+           MOVE LK-FROM-YEAR TO WS-CANDIDATE-YEAR
+           MOVE 0 TO WS-CANDIDATE-RESULT
+           PERFORM UNTIL WS-CANDIDATE-RESULT = 1
+               CALL 'LEAP' USING WS-CANDIDATE-YEAR WS-CANDIDATE-RESULT
+               IF WS-CANDIDATE-RESULT NOT = 1
+                   ADD 1 TO WS-CANDIDATE-YEAR
+               END-IF
+           END-PERFORM
+           MOVE WS-CANDIDATE-YEAR TO LK-NEXT-LEAP-YEAR
+           GOBACK.
+       END PROGRAM NEXT-LEAP-YEAR.
