@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALLERGY-TABLE-MAINT.
+      * Line-mode maintenance utility for ALLERGEN-TABLE-FILE - this
+      * shop has no CICS/BMS online region, so "online maintenance
+      * screen" is implemented as an interactive ACCEPT/DISPLAY menu
+      * loop instead, the closest equivalent this dialect supports.
+      * Loads the whole table, lets an operator list/add/deactivate/
+      * reactivate entries, then rewrites the file on save - the file
+      * is LINE SEQUENTIAL so there is no in-place REWRITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLERGEN-TABLE-FILE
+               ASSIGN TO DYNAMIC WS-ALLERGEN-TBL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ALLERGEN-TBL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALLERGEN-TABLE-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+       01 ALG-RECORD.
+          03 ALG-TYPE            PIC X(12).
+          03 ALG-ACTIVE          PIC X.
+          03 ALG-VAL             PIC 9(5).
+          03 FILLER              PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ALLERGEN-TBL-DSN      PIC X(100)
+          VALUE 'ALLERGEN-TABLE.DAT'.
+       01 WS-ALLERGEN-TBL-STATUS   PIC XX VALUE '00'.
+       01 WS-EOF-FLAG              PIC X VALUE 'N'.
+
+      * 16 is not an arbitrary menu limit - it is the most entries
+      * allergies.cob's doubled-bit score can carry without
+      * overflowing WS-SCORE's PIC S9(5), so this program must not let
+      * an operator add more than allergies.cob can ever load.
+       01 WS-ALLERGEN-MAX-SIZE PIC 99 VALUE 16.
+       01 WS-TABLE-COUNT PIC 99 VALUE 0.
+       01 WS-TABLE.
+           03 WS-ENTRY OCCURS 50 TIMES INDEXED BY T-IDX.
+               05 WS-ENTRY-TYPE   PIC X(12).
+               05 WS-ENTRY-ACTIVE PIC X.
+               05 WS-ENTRY-VAL    PIC 9(5).
+
+       01 WS-CHOICE       PIC X.
+       01 WS-DONE         PIC X VALUE 'N'.
+       01 WS-NEW-TYPE     PIC X(12).
+       01 WS-NEW-VAL      PIC 9(5).
+       01 WS-POWER-CHECK  PIC 9(6).
+       01 WS-SEL-TYPE     PIC X(12).
+       01 WS-FOUND        PIC X.
+       01 WS-DISPLAY-LINE.
+           03 DSP-TYPE    PIC X(12).
+           03 FILLER      PIC X(2) VALUE SPACES.
+           03 DSP-ACTIVE  PIC X.
+           03 FILLER      PIC X(2) VALUE SPACES.
+           03 DSP-VAL     PIC ZZZZ9.
+
+       COPY "env-accept-ws.cpy".
+
+       PROCEDURE DIVISION.
+       RUN-ALLERGY-TABLE-MAINT SECTION.
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_ALLERGEN_TABLE_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-ALLERGEN-TBL-DSN
+           END-IF
+           PERFORM LOAD-TABLE
+           PERFORM UNTIL WS-DONE = 'Y'
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-CHOICE FROM CONSOLE
+               EVALUATE WS-CHOICE
+                   WHEN 'L'
+                       PERFORM LIST-ENTRIES
+                   WHEN 'A'
+                       PERFORM ADD-ENTRY
+                   WHEN 'D'
+                       PERFORM DEACTIVATE-ENTRY
+                   WHEN 'R'
+                       PERFORM REACTIVATE-ENTRY
+                   WHEN 'S'
+                       PERFORM SAVE-TABLE
+                       MOVE 'Y' TO WS-DONE
+                   WHEN OTHER
+                       DISPLAY 'UNRECOGNIZED CHOICE'
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
+
+       DISPLAY-MENU SECTION.
+           DISPLAY ' '
+           DISPLAY 'ALLERGEN TABLE MAINTENANCE'
+           DISPLAY 'L) LIST   A) ADD   D) DEACTIVATE'
+           DISPLAY 'R) REACTIVATE   S) SAVE AND EXIT'
+           DISPLAY 'CHOICE: '
+           EXIT.
+
+       LOAD-TABLE SECTION.
+           MOVE 0 TO WS-TABLE-COUNT
+           OPEN INPUT ALLERGEN-TABLE-FILE
+           IF WS-ALLERGEN-TBL-STATUS = '00'
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   READ ALLERGEN-TABLE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-TABLE-COUNT
+                           MOVE ALG-TYPE
+                             TO WS-ENTRY-TYPE(WS-TABLE-COUNT)
+                           MOVE ALG-ACTIVE
+                             TO WS-ENTRY-ACTIVE(WS-TABLE-COUNT)
+                           MOVE ALG-VAL
+                             TO WS-ENTRY-VAL(WS-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE ALLERGEN-TABLE-FILE
+           END-IF
+           EXIT.
+
+       LIST-ENTRIES SECTION.
+           DISPLAY 'ALLERGEN      ACT VALUE'
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > WS-TABLE-COUNT
+               MOVE WS-ENTRY-TYPE(T-IDX) TO DSP-TYPE
+               MOVE WS-ENTRY-ACTIVE(T-IDX) TO DSP-ACTIVE
+               MOVE WS-ENTRY-VAL(T-IDX) TO DSP-VAL
+               DISPLAY WS-DISPLAY-LINE
+           END-PERFORM
+           EXIT.
+
+       ADD-ENTRY SECTION.
+           IF WS-TABLE-COUNT >= WS-ALLERGEN-MAX-SIZE
+               DISPLAY 'TABLE IS FULL - ENTRY NOT ADDED'
+               GO TO ADD-ENTRY-EXIT
+           END-IF
+           DISPLAY 'NEW ALLERGEN NAME: '
+           ACCEPT WS-NEW-TYPE FROM CONSOLE
+           DISPLAY 'BIT VALUE: '
+           ACCEPT WS-NEW-VAL FROM CONSOLE
+
+           MOVE 1 TO WS-POWER-CHECK
+           PERFORM UNTIL WS-POWER-CHECK >= WS-NEW-VAL
+               MULTIPLY 2 BY WS-POWER-CHECK
+           END-PERFORM
+           IF WS-NEW-VAL = 0 OR WS-POWER-CHECK NOT = WS-NEW-VAL
+               DISPLAY 'BIT VALUE MUST BE A POWER OF TWO - '
+                  'ENTRY NOT ADDED'
+               GO TO ADD-ENTRY-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > WS-TABLE-COUNT
+               IF WS-ENTRY-VAL(T-IDX) = WS-NEW-VAL
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'Y'
+               DISPLAY 'BIT VALUE ALREADY IN USE - ENTRY NOT ADDED'
+               GO TO ADD-ENTRY-EXIT
+           END-IF
+
+           IF WS-TABLE-COUNT > 0
+               AND WS-NEW-VAL NOT > WS-ENTRY-VAL(WS-TABLE-COUNT)
+               DISPLAY 'BIT VALUE MUST EXCEED THE CURRENT HIGHEST '
+                  'VALUE - ENTRY NOT ADDED'
+               GO TO ADD-ENTRY-EXIT
+           END-IF
+
+           ADD 1 TO WS-TABLE-COUNT
+           MOVE WS-NEW-TYPE TO WS-ENTRY-TYPE(WS-TABLE-COUNT)
+           MOVE WS-NEW-VAL TO WS-ENTRY-VAL(WS-TABLE-COUNT)
+           MOVE 'Y' TO WS-ENTRY-ACTIVE(WS-TABLE-COUNT).
+       ADD-ENTRY-EXIT.
+           EXIT.
+
+       DEACTIVATE-ENTRY SECTION.
+           DISPLAY 'ALLERGEN TO DEACTIVATE: '
+           ACCEPT WS-SEL-TYPE FROM CONSOLE
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > WS-TABLE-COUNT
+               IF WS-ENTRY-TYPE(T-IDX) = WS-SEL-TYPE
+                   MOVE 'N' TO WS-ENTRY-ACTIVE(T-IDX)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N'
+               DISPLAY 'NOT FOUND'
+           END-IF
+           EXIT.
+
+       REACTIVATE-ENTRY SECTION.
+           DISPLAY 'ALLERGEN TO REACTIVATE: '
+           ACCEPT WS-SEL-TYPE FROM CONSOLE
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > WS-TABLE-COUNT
+               IF WS-ENTRY-TYPE(T-IDX) = WS-SEL-TYPE
+                   MOVE 'Y' TO WS-ENTRY-ACTIVE(T-IDX)
+                   MOVE 'Y' TO WS-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N'
+               DISPLAY 'NOT FOUND'
+           END-IF
+           EXIT.
+
+       SAVE-TABLE SECTION.
+           OPEN OUTPUT ALLERGEN-TABLE-FILE
+           PERFORM VARYING T-IDX FROM 1 BY 1
+                   UNTIL T-IDX > WS-TABLE-COUNT
+               MOVE WS-ENTRY-TYPE(T-IDX) TO ALG-TYPE
+               MOVE WS-ENTRY-ACTIVE(T-IDX) TO ALG-ACTIVE
+               MOVE WS-ENTRY-VAL(T-IDX) TO ALG-VAL
+               WRITE ALG-RECORD
+           END-PERFORM
+           CLOSE ALLERGEN-TABLE-FILE
+           EXIT.
