@@ -1,20 +1,507 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. rotational-cipher.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO DYNAMIC WS-EXTRACT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT MASKED-EXTRACT-FILE ASSIGN TO DYNAMIC WS-MASKED-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MASKED-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUDIT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+      * Batch encrypt/decrypt mode: a whole day's text records run
+      * through the cipher in one job instead of one string at a time.
+           SELECT CIPHER-TEXT-FILE ASSIGN TO DYNAMIC WS-CIPHER-TEXT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CIPHER-TEXT-STATUS.
+      * Optional per-record key control file for rotating-key batch
+      * runs - matched to CIPHER-TEXT-FILE by record sequence number.
+           SELECT KEY-CONTROL-FILE ASSIGN TO DYNAMIC WS-KEY-CONTROL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-KEY-CONTROL-STATUS.
+           SELECT CIPHER-OUTPUT-FILE ASSIGN TO
+               DYNAMIC WS-CIPHER-OUTPUT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CIPHER-OUTPUT-STATUS.
+           SELECT CIPHER-CONTROL-FILE ASSIGN TO
+               DYNAMIC WS-CIPHER-CTL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CIPHER-CTL-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           COPY "suite-error-log-select.cpy".
+           COPY "run-parms-select.cpy".
+           COPY "data-lineage-select.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 128 CHARACTERS.
+       01 EXTRACT-RECORD.
+          03 EXT-PATIENT-ID   PIC X(10).
+          03 EXT-FIRST-NAME   PIC X(20).
+          03 EXT-LAST-NAME    PIC X(20).
+          03 EXT-OTHER-DATA   PIC X(78).
+
+       FD  MASKED-EXTRACT-FILE
+           RECORD CONTAINS 128 CHARACTERS.
+       01 MASKED-RECORD PIC X(128).
+
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 AUDIT-LINE PIC X(80).
+
+       FD  CIPHER-TEXT-FILE
+           RECORD CONTAINS 134 CHARACTERS.
+       01 CTXT-RECORD.
+          03 CTXT-RECORD-ID  PIC 9(6).
+          03 FILLER          PIC X.
+          03 CTXT-TEXT       PIC X(127).
+
+       FD  KEY-CONTROL-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+       01 KEYCTL-RECORD.
+          03 KEYCTL-RECORD-ID PIC 9(6).
+          03 FILLER           PIC X.
+          03 KEYCTL-KEY       PIC 9(2).
+
+       FD  CIPHER-OUTPUT-FILE
+           RECORD CONTAINS 140 CHARACTERS.
+       01 COUT-RECORD.
+          03 COUT-RECORD-ID  PIC 9(6).
+          03 FILLER          PIC X.
+          03 COUT-TEXT       PIC X(127).
+          03 FILLER          PIC X.
+          03 COUT-CHECKSUM   PIC 9(5).
+      * TRX-HEADER-width alias written once, as the file's first
+      * record on a fresh run, so a reader of CIPHER-OUTPUT-FILE can
+      * identify which run/system/timestamp produced it.
+       01 COUT-HEADER-RECORD PIC X(140).
+
+       FD  CIPHER-CONTROL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CCTL-LINE PIC X(80).
+
+      * Last record successfully processed - an abended run restarts
+      * from here instead of reprocessing the whole file.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+       01 CKPT-LAST-RECORD-ID PIC 9(6).
+
+       COPY "suite-error-log-fd.cpy".
+       COPY "run-parms-fd.cpy".
+       COPY "data-lineage-fd.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-KEY PIC 9(2).
        01 WS-TEXT PIC X(128).
        01 WS-CIPHER PIC X(128).
        01 WS-ALPHA-LOWER PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
        01 WS-ALPHA-UPPER PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
-       01 WS-DOUBLE-UPPER PIC X(52) 
+       01 WS-DOUBLE-UPPER PIC X(52)
         VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       01 WS-ROTATE-OFFSET PIC 9(2).
+      * 'E' encrypts (shift forward by WS-KEY), 'D' decrypts (shift
+      * back by WS-KEY) - same WS-DOUBLE-UPPER lookup table either way.
+       01 WS-CIPHER-DIRECTION PIC X VALUE 'E'.
+          88 CIPHER-ENCRYPT VALUE 'E'.
+          88 CIPHER-DECRYPT VALUE 'D'.
+
+       01 WS-EXTRACT-DSN     PIC X(100) VALUE 'PROD-EXTRACT.DAT'.
+       01 WS-MASKED-DSN      PIC X(100)
+          VALUE 'DEIDENTIFIED-EXTRACT.DAT'.
+       01 WS-AUDIT-DSN       PIC X(100) VALUE 'DEIDENTIFY-AUDIT.LOG'.
+       01 WS-EXTRACT-STATUS  PIC XX VALUE '00'.
+       01 WS-MASKED-STATUS   PIC XX VALUE '00'.
+       01 WS-AUDIT-STATUS    PIC XX VALUE '00'.
+       01 WS-EOF-FLAG        PIC X VALUE 'N'.
+       01 WS-MASKED-COUNT    PIC 9(6) VALUE 0.
+       01 WS-AUDIT-COUNT-TXT PIC ZZZZZ9.
+
+       01 WS-CIPHER-TEXT-DSN     PIC X(100) VALUE 'CIPHER-TEXT.DAT'.
+       01 WS-KEY-CONTROL-DSN     PIC X(100) VALUE 'CIPHER-KEYS.DAT'.
+       01 WS-CIPHER-OUTPUT-DSN   PIC X(100) VALUE 'CIPHER-OUTPUT.DAT'.
+       01 WS-CIPHER-CTL-DSN      PIC X(100)
+          VALUE 'CIPHER-CONTROL-TOTALS.RPT'.
+       01 WS-CHECKPOINT-DSN      PIC X(100)
+          VALUE 'CIPHER-CHECKPOINT.DAT'.
+       01 WS-CIPHER-TEXT-STATUS   PIC XX VALUE '00'.
+       01 WS-KEY-CONTROL-STATUS  PIC XX VALUE '00'.
+       01 WS-CIPHER-OUTPUT-STATUS PIC XX VALUE '00'.
+       01 WS-CIPHER-CTL-STATUS   PIC XX VALUE '00'.
+       01 WS-CHECKPOINT-STATUS   PIC XX VALUE '00'.
+       01 WS-KEY-CONTROL-PRESENT PIC X VALUE 'N'.
+       01 WS-KEY-CONTROL-EOF     PIC X VALUE 'N'.
+       01 WS-RESTART-AFTER-ID    PIC 9(6) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1000.
+
+       01 WS-RECORDS-READ        PIC 9(6) VALUE 0.
+       01 WS-RECORDS-WRITTEN     PIC 9(6) VALUE 0.
+       01 WS-RECORDS-REJECTED    PIC 9(6) VALUE 0.
+       01 WS-CTL-COUNT-TXT       PIC ZZZZZ9.
+
+       01 WS-CHECKSUM-WORK   PIC 9(5) VALUE 0.
+       01 WS-CHECKSUM-ACCUM  PIC 9(9) VALUE 0.
+       01 WS-CHECKSUM-IDX    PIC 9(3) VALUE 0.
+       01 WS-CHECKSUM-LEN    PIC 9(3) VALUE 0.
+       01 WS-RUN-KEY         PIC 9(2) VALUE 0.
+
+       COPY "suite-error-log-ws.cpy".
+       COPY "run-parms-ws.cpy".
+       COPY "env-accept-ws.cpy".
+       COPY "data-lineage-ws.cpy".
+       COPY "env-switch-ws.cpy".
+       COPY "return-codes.cpy".
+       COPY "transaction-header.cpy".
 
        PROCEDURE DIVISION.
-       ROTATIONAL-CIPHER.
-        INITIALIZE WS-CIPHER.
-        INSPECT WS-TEXT CONVERTING WS-ALPHA-LOWER TO WS-ALPHA-UPPER.
-        ADD 1 TO WS-KEY.
-        INSPECT WS-TEXT CONVERTING WS-ALPHA-UPPER TO 
-          WS-DOUBLE-UPPER(WS-KEY:26).
-        MOVE WS-TEXT TO WS-CIPHER.
\ No newline at end of file
+       RUN-DEIDENTIFICATION-BATCH SECTION.
+           PERFORM READ-RUN-PARMS
+           MOVE WS-PARM-RUN-ID TO WS-LINEAGE-RUN-ID
+
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROTATIONAL_CIPHER_EXTRACT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-EXTRACT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROTATIONAL_CIPHER_MASKED_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-MASKED-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROTATIONAL_CIPHER_AUDIT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-AUDIT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROTATIONAL_CIPHER_KEY'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-KEY
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'SUITE_ERROR_LOG_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SUITE-ERROR-LOG-DSN
+           END-IF
+           MOVE WS-EXTRACT-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-EXTRACT-DSN
+           MOVE WS-MASKED-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-MASKED-DSN
+
+           OPEN INPUT EXTRACT-FILE
+           OPEN OUTPUT MASKED-EXTRACT-FILE
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ EXTRACT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM MASK-EXTRACT-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE EXTRACT-FILE
+           CLOSE MASKED-EXTRACT-FILE
+
+           MOVE WS-MASKED-COUNT TO WS-AUDIT-COUNT-TXT
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           STRING 'RECORDS MASKED: ' DELIMITED BY SIZE
+                  WS-AUDIT-COUNT-TXT DELIMITED BY SIZE
+           INTO AUDIT-LINE
+           WRITE AUDIT-LINE
+           CLOSE AUDIT-LOG-FILE
+
+           PERFORM RUN-CIPHER-BATCH
+
+           MOVE 0 TO WS-RETURN-CODE
+           IF WS-RECORDS-REJECTED > 0
+               SET RC-WARNING TO TRUE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       MASK-EXTRACT-RECORD SECTION.
+           MOVE SPACES TO WS-TEXT
+           MOVE EXT-FIRST-NAME TO WS-TEXT
+           PERFORM ROTATIONAL-CIPHER
+           MOVE WS-CIPHER(1:20) TO EXT-FIRST-NAME
+
+           MOVE SPACES TO WS-TEXT
+           MOVE EXT-LAST-NAME TO WS-TEXT
+           PERFORM ROTATIONAL-CIPHER
+           MOVE WS-CIPHER(1:20) TO EXT-LAST-NAME
+
+           MOVE EXTRACT-RECORD TO MASKED-RECORD
+           WRITE MASKED-RECORD
+           ADD 1 TO WS-MASKED-COUNT
+           EXIT.
+
+      * Batch mode: a whole file of text records run through the same
+      * cipher engine used by the deidentification pass above, with a
+      * run-level or per-record key, a tamper-detection checksum on
+      * each output record, and a checkpoint so an abend partway
+      * through a large file can restart without reprocessing it.
+       RUN-CIPHER-BATCH SECTION.
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROTATIONAL_CIPHER_BATCH_TEXT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CIPHER-TEXT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROTATIONAL_CIPHER_BATCH_OUTPUT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CIPHER-OUTPUT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROTATIONAL_CIPHER_BATCH_KEY_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-KEY-CONTROL-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROTATIONAL_CIPHER_CONTROL_TOTAL_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CIPHER-CTL-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROTATIONAL_CIPHER_CHECKPOINT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CHECKPOINT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ROTATIONAL_CIPHER_BATCH_DIRECTION'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CIPHER-DIRECTION
+           END-IF
+           IF NOT CIPHER-ENCRYPT AND NOT CIPHER-DECRYPT
+               MOVE 'E' TO WS-CIPHER-DIRECTION
+           END-IF
+           MOVE WS-KEY TO WS-RUN-KEY
+
+           MOVE WS-CIPHER-TEXT-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-CIPHER-TEXT-DSN
+           MOVE WS-CIPHER-OUTPUT-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-CIPHER-OUTPUT-DSN
+
+           MOVE 0 TO WS-RECORDS-READ WS-RECORDS-WRITTEN
+                     WS-RECORDS-REJECTED
+
+           OPEN INPUT CIPHER-TEXT-FILE
+           IF WS-CIPHER-TEXT-STATUS NOT = '00'
+               GO TO RUN-CIPHER-BATCH-EXIT
+           END-IF
+
+           PERFORM LOAD-CIPHER-CHECKPOINT
+
+           OPEN INPUT KEY-CONTROL-FILE
+           IF WS-KEY-CONTROL-STATUS = '00'
+               MOVE 'Y' TO WS-KEY-CONTROL-PRESENT
+           ELSE
+               MOVE 'N' TO WS-KEY-CONTROL-PRESENT
+           END-IF
+           MOVE 'N' TO WS-KEY-CONTROL-EOF
+
+           OPEN EXTEND CIPHER-OUTPUT-FILE
+           IF WS-CIPHER-OUTPUT-STATUS NOT = '00'
+               OPEN OUTPUT CIPHER-OUTPUT-FILE
+               MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+               MOVE 'ROTATIONAL-CIPHER' TO TRX-SOURCE-SYSTEM
+               MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+               MOVE TRX-HEADER TO COUT-HEADER-RECORD
+               WRITE COUT-HEADER-RECORD
+           END-IF
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CIPHER-TEXT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF CTXT-RECORD-ID > WS-RESTART-AFTER-ID
+                           ADD 1 TO WS-RECORDS-READ
+                           PERFORM PROCESS-CIPHER-RECORD
+                       ELSE
+                           PERFORM SKIP-KEY-CONTROL-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CIPHER-TEXT-FILE
+           CLOSE CIPHER-OUTPUT-FILE
+           IF WS-KEY-CONTROL-PRESENT = 'Y'
+               CLOSE KEY-CONTROL-FILE
+           END-IF
+
+           MOVE 0 TO CKPT-LAST-RECORD-ID
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-LAST-RECORD-ID
+           CLOSE CHECKPOINT-FILE
+
+           PERFORM WRITE-CIPHER-CONTROL-TOTALS.
+       RUN-CIPHER-BATCH-EXIT.
+           EXIT.
+
+      * Reads the per-record key for this record if a key-control file
+      * is present and its next record lines up by record ID; falls
+      * back to the run-level key (from ROTATIONAL_CIPHER_KEY) when the
+      * control file is absent or exhausted.
+       PROCESS-CIPHER-RECORD SECTION.
+           IF FUNCTION TRIM(CTXT-TEXT) = SPACES
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE 'rotational-cipher' TO SERR-PROGRAM-ID
+               MOVE CTXT-RECORD-ID TO SERR-KEY-FIELD
+               MOVE 'EMPTY CIPHER TEXT RECORD' TO SERR-REASON
+               PERFORM WRITE-SUITE-ERROR-LOG
+               PERFORM SKIP-KEY-CONTROL-RECORD
+               GO TO PROCESS-CIPHER-RECORD-EXIT
+           END-IF
+
+           MOVE WS-RUN-KEY TO WS-KEY
+           IF WS-KEY-CONTROL-PRESENT = 'Y' AND WS-KEY-CONTROL-EOF = 'N'
+               READ KEY-CONTROL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-KEY-CONTROL-EOF
+                   NOT AT END
+                       IF KEYCTL-RECORD-ID = CTXT-RECORD-ID
+                           MOVE KEYCTL-KEY TO WS-KEY
+                       END-IF
+               END-READ
+           END-IF
+
+           MOVE SPACES TO WS-TEXT
+           MOVE CTXT-TEXT TO WS-TEXT
+           PERFORM ROTATIONAL-CIPHER
+           PERFORM COMPUTE-CIPHER-CHECKSUM
+
+           MOVE SPACES TO COUT-RECORD
+           MOVE CTXT-RECORD-ID TO COUT-RECORD-ID
+           MOVE WS-CIPHER(1:127) TO COUT-TEXT
+           MOVE WS-CHECKSUM-WORK TO COUT-CHECKSUM
+           WRITE COUT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+
+           MOVE 'rotational-cipher' TO LIN-PROGRAM-ID
+           MOVE CTXT-TEXT(1:64) TO LIN-BEFORE-IMAGE
+           MOVE WS-CIPHER(1:64) TO LIN-AFTER-IMAGE
+           PERFORM WRITE-DATA-LINEAGE-RECORD
+
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CIPHER-CHECKPOINT
+           END-IF.
+       PROCESS-CIPHER-RECORD-EXIT.
+           EXIT.
+
+      * Keeps the key-control file in lockstep with the text file when
+      * a restart skips a record already written on a prior run.
+       SKIP-KEY-CONTROL-RECORD SECTION.
+           IF WS-KEY-CONTROL-PRESENT = 'Y' AND WS-KEY-CONTROL-EOF = 'N'
+               READ KEY-CONTROL-FILE
+                   AT END
+                       MOVE 'Y' TO WS-KEY-CONTROL-EOF
+               END-READ
+           END-IF
+           EXIT.
+
+       LOAD-CIPHER-CHECKPOINT SECTION.
+           MOVE 0 TO WS-RESTART-AFTER-ID
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD-ID TO WS-RESTART-AFTER-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       WRITE-CIPHER-CHECKPOINT SECTION.
+           MOVE CTXT-RECORD-ID TO CKPT-LAST-RECORD-ID
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-LAST-RECORD-ID
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+       WRITE-CIPHER-CONTROL-TOTALS SECTION.
+           OPEN OUTPUT CIPHER-CONTROL-FILE
+           MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+           MOVE 'ROTATIONAL-CIPHER' TO TRX-SOURCE-SYSTEM
+           MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+           MOVE TRX-HEADER TO CCTL-LINE
+           WRITE CCTL-LINE
+           MOVE 'ROTATIONAL-CIPHER BATCH CONTROL TOTALS' TO CCTL-LINE
+           WRITE CCTL-LINE
+           MOVE ALL '-' TO CCTL-LINE
+           WRITE CCTL-LINE
+           MOVE WS-RECORDS-READ TO WS-CTL-COUNT-TXT
+           STRING 'RECORDS READ     : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CCTL-LINE
+           WRITE CCTL-LINE
+           MOVE WS-RECORDS-WRITTEN TO WS-CTL-COUNT-TXT
+           STRING 'RECORDS WRITTEN  : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CCTL-LINE
+           WRITE CCTL-LINE
+           MOVE WS-RECORDS-REJECTED TO WS-CTL-COUNT-TXT
+           STRING 'RECORDS REJECTED : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CCTL-LINE
+           WRITE CCTL-LINE
+           CLOSE CIPHER-CONTROL-FILE
+           EXIT.
+
+      * Weighted positional checksum over the ciphertext - good enough
+      * to catch accidental corruption or tampering in transit; not a
+      * cryptographic digest.
+       COMPUTE-CIPHER-CHECKSUM SECTION.
+           MOVE 0 TO WS-CHECKSUM-ACCUM
+           COMPUTE WS-CHECKSUM-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CIPHER))
+           IF WS-CHECKSUM-LEN = 0
+               MOVE 0 TO WS-CHECKSUM-LEN
+           END-IF
+           PERFORM VARYING WS-CHECKSUM-IDX FROM 1 BY 1
+                   UNTIL WS-CHECKSUM-IDX > WS-CHECKSUM-LEN
+               COMPUTE WS-CHECKSUM-ACCUM = WS-CHECKSUM-ACCUM +
+                   (FUNCTION ORD(WS-CIPHER(WS-CHECKSUM-IDX:1))
+                    * WS-CHECKSUM-IDX)
+           END-PERFORM
+           COMPUTE WS-CHECKSUM-WORK =
+               FUNCTION MOD(WS-CHECKSUM-ACCUM, 99999)
+           EXIT.
+
+      * Direction-aware Caesar shift: ENCRYPT moves forward by
+      * WS-KEY positions, DECRYPT moves back by the same amount, using
+      * the same doubled-alphabet lookup either way so the inverse
+      * transform is guaranteed to round-trip.
+       ROTATIONAL-CIPHER SECTION.
+           INITIALIZE WS-CIPHER.
+           INSPECT WS-TEXT CONVERTING WS-ALPHA-LOWER TO WS-ALPHA-UPPER.
+           IF CIPHER-DECRYPT
+               COMPUTE WS-ROTATE-OFFSET =
+                   FUNCTION MOD(26 - FUNCTION MOD(WS-KEY, 26), 26) + 1
+           ELSE
+               COMPUTE WS-ROTATE-OFFSET = FUNCTION MOD(WS-KEY, 26) + 1
+           END-IF
+           INSPECT WS-TEXT CONVERTING WS-ALPHA-UPPER TO
+               WS-DOUBLE-UPPER(WS-ROTATE-OFFSET:26).
+           MOVE WS-TEXT TO WS-CIPHER.
+
+       COPY "suite-error-log-proc.cpy".
+       COPY "run-parms-proc.cpy".
+       COPY "data-lineage-proc.cpy".
+       COPY "env-switch-proc.cpy".
