@@ -1,41 +1,784 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. allergies.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADMISSIONS-FILE ASSIGN TO DYNAMIC WS-ADMISSIONS-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ADMISSIONS-STATUS.
+           SELECT ALLERGY-REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT PATIENT-MASTER ASSIGN TO DYNAMIC WS-PATIENT-MST-DSN
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAT-PATIENT-ID
+               FILE STATUS IS WS-PATIENT-MST-STATUS.
+           SELECT ALLERGY-SUMMARY-FILE ASSIGN TO DYNAMIC WS-SUMMARY-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+           SELECT SCORE-EXCEPTION-FILE ASSIGN TO
+               DYNAMIC WS-SCORE-EXC-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORE-EXC-STATUS.
+           SELECT CHECK-REQUEST-FILE ASSIGN TO DYNAMIC WS-CHECK-REQ-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECK-REQ-STATUS.
+           SELECT CHECK-RESULT-FILE ASSIGN TO DYNAMIC WS-CHECK-RES-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECK-RES-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUDIT-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT DIETARY-EXTRACT-FILE ASSIGN TO DYNAMIC WS-DIETARY-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DIETARY-STATUS.
+           SELECT WHATIF-REPORT-FILE ASSIGN TO DYNAMIC WS-WHATIF-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-WHATIF-STATUS.
+      * Allergen definitions used to be a WORKING-STORAGE VALUE table
+      * baked into the load module - any change meant a recompile.
+      * Loaded fresh every run so the allergy-maint utility can add or
+      * deactivate an allergen without touching this program.
+           SELECT ALLERGEN-TABLE-FILE ASSIGN TO
+               DYNAMIC WS-ALLERGEN-TBL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ALLERGEN-TBL-STATUS.
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO
+               DYNAMIC WS-CONTROL-TOTAL-DSN
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+           COPY "suite-error-log-select.cpy".
+           COPY "run-parms-select.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADMISSIONS-FILE
+           RECORD CONTAINS 46 CHARACTERS.
+       01 ADM-RECORD.
+          03 ADM-PATIENT-ID     PIC X(10).
+          03 ADM-PATIENT-NAME   PIC X(30).
+          03 ADM-ALLERGY-SCORE  PIC 9(5).
+
+       FD  ALLERGY-REPORT-FILE
+           RECORD CONTAINS 252 CHARACTERS.
+       01 RPT-LINE               PIC X(252).
+
+      * Indexed by patient ID so ALLERGIC-TO / LIST-ALLERGENS can run
+      * across the whole resident panel in one batch pass instead of
+      * one score keyed in at a time.
+       FD  PATIENT-MASTER
+           RECORD CONTAINS 45 CHARACTERS.
+       01 PAT-RECORD.
+          03 PAT-PATIENT-ID     PIC X(10).
+          03 PAT-PATIENT-NAME   PIC X(30).
+          03 PAT-ALLERGY-SCORE  PIC 9(5).
+
+       FD  ALLERGY-SUMMARY-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+       01 SUM-LINE                PIC X(120).
+
+       FD  SCORE-EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 SCO-EXC-LINE             PIC X(80).
+
+      * One (patient, allergen) inquiry per record - the batch form of
+      * asking ALLERGIC-TO a question.
+       FD  CHECK-REQUEST-FILE
+           RECORD CONTAINS 22 CHARACTERS.
+       01 CHK-REQUEST.
+          03 CHK-PATIENT-ID     PIC X(10).
+          03 CHK-ALLERGEN       PIC X(12).
+
+       FD  CHECK-RESULT-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01 CHK-RESULT-LINE.
+          03 RES-PATIENT-ID     PIC X(10).
+          03 FILLER             PIC X(2) VALUE SPACES.
+          03 RES-ALLERGEN       PIC X(12).
+          03 FILLER             PIC X(2) VALUE SPACES.
+          03 RES-FLAG           PIC X(2).
+
+      * Compliance record of every allergen check ever run against a
+      * resident - written by ALLERGIC-TO itself so nothing that calls
+      * it can forget to log the inquiry.
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01 AUD-LINE.
+          03 AUD-PATIENT-ID     PIC X(10).
+          03 FILLER             PIC X(2) VALUE SPACES.
+          03 AUD-ALLERGEN       PIC X(12).
+          03 FILLER             PIC X(2) VALUE SPACES.
+          03 AUD-RESULT         PIC X(1).
+          03 FILLER             PIC X(2) VALUE SPACES.
+          03 AUD-TIMESTAMP      PIC X(26).
+
+      * Pipe-delimited feed the cafeteria ordering system ingests
+      * directly, replacing the hand-keyed spreadsheet hand-off.
+       FD  DIETARY-EXTRACT-FILE
+           RECORD CONTAINS 220 CHARACTERS.
+       01 DIET-LINE               PIC X(220).
+
+      * Planning-only report - the real PATIENT-MASTER is opened INPUT
+      * for this pass and never rewritten.
+       FD  WHATIF-REPORT-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01 WHATIF-LINE.
+          03 WIF-PATIENT-ID      PIC X(10).
+          03 FILLER              PIC X(2) VALUE SPACES.
+          03 WIF-PATIENT-NAME    PIC X(30).
+          03 FILLER              PIC X(2) VALUE SPACES.
+          03 WIF-MESSAGE         PIC X(14).
+
+      * One allergen per record - maintained by allergy-table-maint
+      * instead of being baked into this program as VALUE clauses.
+       FD  ALLERGEN-TABLE-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+       01 ALG-RECORD.
+          03 ALG-TYPE            PIC X(12).
+          03 ALG-ACTIVE          PIC X.
+          03 ALG-VAL             PIC 9(5).
+          03 FILLER              PIC X.
+
+       FD  CONTROL-TOTAL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CTL-LINE PIC X(80).
+
+       COPY "suite-error-log-fd.cpy".
+       COPY "run-parms-fd.cpy".
+
        WORKING-STORAGE SECTION.
-       01 WS-SCORE       PIC S9(4) COMP.
+       01 WS-ADMISSIONS-DSN     PIC X(100) VALUE 'ADMISSIONS.DAT'.
+       01 WS-REPORT-DSN         PIC X(100) VALUE 'ALLERGY.RPT'.
+       01 WS-PATIENT-MST-DSN    PIC X(100) VALUE 'PATIENT-MASTER.DAT'.
+       01 WS-SUMMARY-DSN        PIC X(100) VALUE 'ALLERGY-SUMMARY.RPT'.
+       01 WS-SCORE-EXC-DSN      PIC X(100)
+          VALUE 'ALLERGY-SCORE-EXCEPTIONS.RPT'.
+       01 WS-ADMISSIONS-STATUS  PIC XX VALUE '00'.
+       01 WS-REPORT-STATUS      PIC XX VALUE '00'.
+       01 WS-PATIENT-MST-STATUS PIC XX VALUE '00'.
+       01 WS-SUMMARY-STATUS     PIC XX VALUE '00'.
+       01 WS-SCORE-EXC-STATUS   PIC XX VALUE '00'.
+       01 WS-EOF-FLAG           PIC X VALUE 'N'.
+       01 WS-SCORE-VALID        PIC X VALUE 'Y'.
+
+       01 WS-CHECK-REQ-DSN      PIC X(100) VALUE 'ALLERGY-CHECKS.DAT'.
+       01 WS-CHECK-RES-DSN      PIC X(100)
+          VALUE 'ALLERGY-CHECK-RESULTS.RPT'.
+       01 WS-AUDIT-DSN          PIC X(100) VALUE 'ALLERGY-AUDIT.LOG'.
+       01 WS-CHECK-REQ-STATUS   PIC XX VALUE '00'.
+       01 WS-CHECK-RES-STATUS   PIC XX VALUE '00'.
+       01 WS-AUDIT-STATUS       PIC XX VALUE '00'.
+       01 WS-AUDIT-PATIENT-ID   PIC X(10) VALUE SPACES.
+       01 WS-CURRENT-TIMESTAMP  PIC X(26).
+
+       01 WS-DIETARY-DSN        PIC X(100) VALUE 'DIETARY-EXTRACT.DAT'.
+       01 WS-DIETARY-STATUS     PIC XX VALUE '00'.
+
+       01 WS-WHATIF-DSN         PIC X(100) VALUE 'ALLERGY-WHATIF.RPT'.
+       01 WS-WHATIF-STATUS      PIC XX VALUE '00'.
+
+       01 WS-ALLERGEN-TBL-DSN      PIC X(100)
+          VALUE 'ALLERGEN-TABLE.DAT'.
+       01 WS-ALLERGEN-TBL-STATUS   PIC XX VALUE '00'.
+
+       01 WS-CONTROL-TOTAL-DSN    PIC X(100)
+          VALUE 'ALLERGIES-CONTROL-TOTALS.RPT'.
+       01 WS-CONTROL-TOTAL-STATUS PIC XX VALUE '00'.
+       01 WS-ADMISSIONS-READ      PIC 9(6) VALUE 0.
+       01 WS-ADMISSIONS-REJECTED  PIC 9(6) VALUE 0.
+       01 WS-PATIENTS-REPORTED    PIC 9(6) VALUE 0.
+       01 WS-CTL-COUNT-TXT        PIC ZZZZZ9.
+       01 WS-SIM-DELTA-TXT      PIC X(6) VALUE SPACES.
+       01 WS-SIM-DELTA          PIC 9(5) VALUE 0.
+       01 WS-SIM-DOUBLE-DELTA   PIC 9(6) VALUE 0.
+       01 WS-WAS-ALLERGIC       PIC X.
+       01 WS-WOULD-BE-ALLERGIC  PIC X.
+
+      * Rolled up per allergen while the patient master is being
+      * scanned for the detail report, then printed sorted by allergen
+      * name so the kitchen can plan tomorrow's substitutions.
+       01 WS-ALLERGEN-SUMMARY.
+          03 SUM-ENTRY OCCURS 16 TIMES INDEXED BY S-IDX.
+             05 SUM-PATIENT-COUNT PIC 9(4) VALUE 0.
+             05 SUM-PATIENT-ID OCCURS 200 TIMES PIC X(10).
+       01 WS-SORT-ORDER OCCURS 16 TIMES PIC 99.
+       01 WS-SORT-TEMP          PIC 99.
+       01 WS-SORT-I             PIC 99.
+       01 WS-SORT-J             PIC 99.
+       01 WS-LIST-TRUNCATED     PIC X VALUE 'N'.
+       01 WS-SUM-LIST-LINE.
+          03 SUM-ALLERGEN-NAME  PIC X(12).
+          03 FILLER             PIC X(2) VALUE SPACES.
+          03 SUM-COUNT-TXT      PIC ZZZ9.
+          03 FILLER             PIC X(2) VALUE SPACES.
+          03 SUM-PATIENT-LIST   PIC X(100).
+       01 WS-RPT-DETAIL.
+          03 RPT-PATIENT-ID     PIC X(10).
+          03 FILLER             PIC X(2) VALUE SPACES.
+          03 RPT-PATIENT-NAME   PIC X(30).
+          03 FILLER             PIC X(2) VALUE SPACES.
+      * Wide enough for all 16 possible allergen names (12 chars each)
+      * plus a comma between each pair - 16 * 12 + 15 = 207.
+          03 RPT-ALLERGENS      PIC X(208).
+       01 WS-SCORE       PIC S9(5) COMP.
        01 WS-ITEM        PIC X(12).
        01 WS-RESULT      PIC A.
-       01 WS-RESULT-LIST PIC X(108).
+       01 WS-RESULT-LIST PIC X(208).
 
-       01 WS-STR-BUFFER    PIC X(108) VALUE SPACES.
+       01 WS-STR-BUFFER    PIC X(208) VALUE SPACES.
        01 WS-FIRST-ALLERGY PIC X VALUE 'Y'.
 
-       01 TBL-SZ PIC 9 VALUE 8.
-       01 ALLERGY-TABLE-INITIAL.
-          03 FILLER PIC X(16) VALUE 'eggs        N001'.
-          03 FILLER PIC X(16) VALUE 'peanuts     N002'.
-          03 FILLER PIC X(16) VALUE 'shellfish   N004'.
-          03 FILLER PIC X(16) VALUE 'strawberriesN008'.
-          03 FILLER PIC X(16) VALUE 'tomatoes    N016'.
-          03 FILLER PIC X(16) VALUE 'chocolate   N032'.
-          03 FILLER PIC X(16) VALUE 'pollen      N064'.
-          03 FILLER PIC X(16) VALUE 'cats        N128'.
-      
-       01 ALLERGY-TABLE REDEFINES ALLERGY-TABLE-INITIAL.
-         03 CONTENTS OCCURS 8 TIMES INDEXED BY A-IDX.
-            05 ALLERGY-TYPE PIC X(12).
-            05 IS-ALLERGIC  PIC X. 
-            05 ALLERGY-VAL  PIC 999.
-   
+      * TBL-SZ allergens wide, each a doubled bit value - MOD-ing the
+      * score by WS-SCORE-CEILING (2 ** WS-ALLERGEN-MAX-SIZE) keeps the
+      * elimination loop below exact. WS-ALLERGEN-MAX-SIZE is the most
+      * entries the doubled-bit score can carry without overflowing
+      * WS-SCORE's PIC S9(5) - it is the real ceiling on how wide this
+      * table can ever grow, so LOAD-ALLERGEN-TABLE and
+      * allergy-table-maint's ADD-ENTRY both enforce it as the upper
+      * bound on TBL-SZ, not the old 11-entry starter list size.
+      * Loaded from ALLERGEN-TABLE-FILE by LOAD-ALLERGEN-TABLE instead
+      * of the VALUE-clause table this used to be - allergy-table-maint
+      * can add or deactivate an entry without a recompile.
+       01 TBL-SZ PIC 99 VALUE 0.
+       01 WS-ALLERGEN-MAX-SIZE PIC 99 VALUE 16.
+       01 WS-SCORE-CEILING PIC 9(5) VALUE 65536.
+       01 ALLERGY-TABLE.
+         03 CONTENTS OCCURS 16 TIMES INDEXED BY A-IDX.
+            05 ALLERGY-TYPE   PIC X(12).
+            05 IS-ALLERGIC    PIC X.
+            05 ALLERGY-VAL    PIC 9(5).
+            05 ALLERGY-ACTIVE PIC X VALUE 'Y'.
+
+       COPY "suite-error-log-ws.cpy".
+       COPY "run-parms-ws.cpy".
+       COPY "env-accept-ws.cpy".
+       COPY "transaction-header.cpy".
+       COPY "return-codes.cpy".
+       COPY "env-switch-ws.cpy".
+
        PROCEDURE DIVISION.
+       RUN-NIGHTLY-BATCH SECTION.
+           PERFORM READ-RUN-PARMS
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_ADMISSIONS_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-ADMISSIONS-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_REPORT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-REPORT-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_PATIENT_MASTER_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-PATIENT-MST-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_SUMMARY_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SUMMARY-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_SCORE_EXCEPTION_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SCORE-EXC-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_DIETARY_EXTRACT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-DIETARY-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_ALLERGEN_TABLE_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-ALLERGEN-TBL-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'SUITE_ERROR_LOG_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SUITE-ERROR-LOG-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_CONTROL_TOTAL_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CONTROL-TOTAL-DSN
+           END-IF
+           MOVE WS-ADMISSIONS-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-ADMISSIONS-DSN
+           MOVE WS-REPORT-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-REPORT-DSN
+           MOVE WS-PATIENT-MST-DSN TO WS-ENV-SWITCH-DSN
+           PERFORM RESOLVE-ENVIRONMENT-DSN
+           MOVE WS-ENV-SWITCH-DSN TO WS-PATIENT-MST-DSN
+
+           PERFORM LOAD-ALLERGEN-TABLE
+
+           OPEN OUTPUT SCORE-EXCEPTION-FILE
+           MOVE 'PATIENT ID  BAD SCORE  REASON' TO SCO-EXC-LINE
+           WRITE SCO-EXC-LINE
+           MOVE ALL '-' TO SCO-EXC-LINE
+           WRITE SCO-EXC-LINE
+
+           PERFORM LOAD-PATIENT-MASTER
+
+           CLOSE SCORE-EXCEPTION-FILE
+
+           OPEN OUTPUT ALLERGY-REPORT-FILE
+           OPEN OUTPUT DIETARY-EXTRACT-FILE
+
+           MOVE 'PATIENT ID  PATIENT NAME                   ALLERGENS'
+             TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE ALL '-' TO RPT-LINE
+           WRITE RPT-LINE
+           STRING 'RUN ' DELIMITED BY SIZE
+                  WS-PARM-RUN-ID DELIMITED BY SPACE
+                  ' ENV ' DELIMITED BY SIZE
+                  WS-RUN-ENVIRONMENT DELIMITED BY SPACE
+                  ' COMPANY ' DELIMITED BY SIZE
+                  WS-COMPANY-CODE DELIMITED BY SPACE
+             INTO RPT-LINE
+           WRITE RPT-LINE
+
+           OPEN INPUT PATIENT-MASTER
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PATIENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PROCESS-PATIENT
+               END-READ
+           END-PERFORM
+           CLOSE PATIENT-MASTER
+
+           CLOSE ALLERGY-REPORT-FILE
+           CLOSE DIETARY-EXTRACT-FILE
+
+           PERFORM WRITE-ALLERGY-SUMMARY-REPORT
+           PERFORM RUN-ALLERGY-CHECKS
+           PERFORM RUN-ALLERGEN-SIMULATION
+           PERFORM WRITE-CONTROL-TOTALS
+
+           SET RC-NORMAL TO TRUE
+           IF WS-ADMISSIONS-REJECTED > 0
+               SET RC-WARNING TO TRUE
+           END-IF
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+      * "What if we added ingredient X" planning pass for the nutrition
+      * team - purely a read against PATIENT-MASTER, nothing here ever
+      * writes a real score record. WS-SIM-DELTA is the point value the
+      * candidate ingredient would be assigned if added to the table;
+      * a patient "flips" when that bit is already present in their
+      * stored score but would not have shown up as an allergy today
+      * because no active table entry claims it.
+       RUN-ALLERGEN-SIMULATION SECTION.
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_SIMULATE_DELTA'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-SIM-DELTA-TXT
+           END-IF
+           IF WS-SIM-DELTA-TXT = SPACES OR WS-SIM-DELTA-TXT = ZEROS
+               GO TO RUN-ALLERGEN-SIMULATION-EXIT
+           END-IF
+           MOVE WS-SIM-DELTA-TXT TO WS-SIM-DELTA
+           IF WS-SIM-DELTA NOT NUMERIC OR WS-SIM-DELTA = 0
+               GO TO RUN-ALLERGEN-SIMULATION-EXIT
+           END-IF
+           COMPUTE WS-SIM-DOUBLE-DELTA = WS-SIM-DELTA * 2
+
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_WHATIF_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-WHATIF-DSN
+           END-IF
+           OPEN OUTPUT WHATIF-REPORT-FILE
+           MOVE 'PATIENT ID  PATIENT NAME                   STATUS'
+             TO WHATIF-LINE
+           WRITE WHATIF-LINE
+
+           OPEN INPUT PATIENT-MASTER
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ PATIENT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM SIMULATE-ONE-PATIENT
+               END-READ
+           END-PERFORM
+           CLOSE PATIENT-MASTER
+           CLOSE WHATIF-REPORT-FILE.
+       RUN-ALLERGEN-SIMULATION-EXIT.
+           EXIT.
+
+       SIMULATE-ONE-PATIENT SECTION.
+           MOVE 'N' TO WS-WAS-ALLERGIC
+           PERFORM VARYING A-IDX FROM 1 BY 1 UNTIL A-IDX > TBL-SZ
+               IF ALLERGY-VAL OF CONTENTS(A-IDX) = WS-SIM-DELTA
+                   AND ALLERGY-ACTIVE OF CONTENTS(A-IDX) = 'Y'
+                   AND FUNCTION MOD(PAT-ALLERGY-SCORE,
+                                    WS-SIM-DOUBLE-DELTA) >= WS-SIM-DELTA
+                   MOVE 'Y' TO WS-WAS-ALLERGIC
+               END-IF
+           END-PERFORM
+           IF FUNCTION MOD(PAT-ALLERGY-SCORE, WS-SIM-DOUBLE-DELTA)
+                 >= WS-SIM-DELTA
+               MOVE 'Y' TO WS-WOULD-BE-ALLERGIC
+           ELSE
+               MOVE 'N' TO WS-WOULD-BE-ALLERGIC
+           END-IF
+
+           IF WS-WAS-ALLERGIC = 'N' AND WS-WOULD-BE-ALLERGIC = 'Y'
+               MOVE SPACES TO WHATIF-LINE
+               MOVE PAT-PATIENT-ID TO WIF-PATIENT-ID
+               MOVE PAT-PATIENT-NAME TO WIF-PATIENT-NAME
+               MOVE 'NEWLY FLAGGED' TO WIF-MESSAGE
+               WRITE WHATIF-LINE
+           END-IF
+           EXIT.
+
+      * Batch form of ALLERGIC-TO: one (patient, allergen) inquiry per
+      * request-file record, each one logged to the audit file as it
+      * runs.
+       RUN-ALLERGY-CHECKS SECTION.
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_CHECK_REQUEST_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CHECK-REQ-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_CHECK_RESULT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-CHECK-RES-DSN
+           END-IF
+           ACCEPT WS-ENV-ACCEPT-SCRATCH FROM ENVIRONMENT
+                  'ALLERGIES_AUDIT_FILE'
+           IF WS-ENV-ACCEPT-SCRATCH NOT = SPACES
+               MOVE WS-ENV-ACCEPT-SCRATCH TO WS-AUDIT-DSN
+           END-IF
+
+           OPEN INPUT CHECK-REQUEST-FILE
+           IF WS-CHECK-REQ-STATUS NOT = '00'
+               GO TO RUN-ALLERGY-CHECKS-EXIT
+           END-IF
+           OPEN OUTPUT CHECK-RESULT-FILE
+           OPEN I-O PATIENT-MASTER
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CHECK-REQUEST-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM RUN-ONE-ALLERGY-CHECK
+               END-READ
+           END-PERFORM
+
+           CLOSE PATIENT-MASTER
+           CLOSE CHECK-RESULT-FILE
+           CLOSE CHECK-REQUEST-FILE.
+       RUN-ALLERGY-CHECKS-EXIT.
+           EXIT.
+
+       RUN-ONE-ALLERGY-CHECK SECTION.
+           MOVE CHK-PATIENT-ID TO PAT-PATIENT-ID
+           READ PATIENT-MASTER
+               INVALID KEY
+                   MOVE SPACES TO CHK-RESULT-LINE
+                   MOVE CHK-PATIENT-ID TO RES-PATIENT-ID
+                   MOVE CHK-ALLERGEN TO RES-ALLERGEN
+                   MOVE 'UNKNOWN PATIENT' TO RES-FLAG
+                   WRITE CHK-RESULT-LINE
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE PAT-ALLERGY-SCORE TO WS-SCORE
+                   MOVE FUNCTION TRIM(CHK-ALLERGEN) TO WS-ITEM
+                   MOVE CHK-PATIENT-ID TO WS-AUDIT-PATIENT-ID
+                   PERFORM ALLERGIC-TO
+                   MOVE SPACES TO CHK-RESULT-LINE
+                   MOVE CHK-PATIENT-ID TO RES-PATIENT-ID
+                   MOVE CHK-ALLERGEN TO RES-ALLERGEN
+                   MOVE WS-RESULT TO RES-FLAG
+                   WRITE CHK-RESULT-LINE
+                   END-WRITE
+           END-READ
+           EXIT.
+
+      * Refreshes PATIENT-MASTER from today's admissions extract so the
+      * indexed file reflects the current panel before the batch runs.
+       LOAD-PATIENT-MASTER SECTION.
+           OPEN I-O PATIENT-MASTER
+           IF WS-PATIENT-MST-STATUS = '35'
+               OPEN OUTPUT PATIENT-MASTER
+               CLOSE PATIENT-MASTER
+               OPEN I-O PATIENT-MASTER
+           END-IF
+
+           OPEN INPUT ADMISSIONS-FILE
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ADMISSIONS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-ADMISSIONS-READ
+                       PERFORM VALIDATE-ADMISSION-SCORE
+                       IF WS-SCORE-VALID = 'Y'
+                           MOVE ADM-PATIENT-ID TO PAT-PATIENT-ID
+                           MOVE ADM-PATIENT-NAME TO PAT-PATIENT-NAME
+                           MOVE ADM-ALLERGY-SCORE TO PAT-ALLERGY-SCORE
+                           REWRITE PAT-RECORD
+                               INVALID KEY
+                                   WRITE PAT-RECORD
+                           END-REWRITE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ADMISSIONS-FILE
+           CLOSE PATIENT-MASTER
+           MOVE 'N' TO WS-EOF-FLAG
+           EXIT.
+
+      * Rejects anything INITIALIZE-TABLE would otherwise have to feed
+      * straight into FUNCTION MOD - a non-numeric score, or one above
+      * the table's own ceiling, both produce a meaningless allergen
+      * list if left to run through the subtraction loop silently.
+       VALIDATE-ADMISSION-SCORE SECTION.
+           MOVE 'Y' TO WS-SCORE-VALID
+           IF ADM-ALLERGY-SCORE NOT NUMERIC
+               MOVE 'N' TO WS-SCORE-VALID
+               MOVE SPACES TO SCO-EXC-LINE
+               MOVE ADM-PATIENT-ID TO SCO-EXC-LINE(1:10)
+               MOVE 'NON-NUMERIC SCORE' TO SCO-EXC-LINE(23:18)
+               WRITE SCO-EXC-LINE
+               MOVE 'allergies' TO SERR-PROGRAM-ID
+               MOVE ADM-PATIENT-ID TO SERR-KEY-FIELD
+               MOVE 'NON-NUMERIC SCORE' TO SERR-REASON
+               PERFORM WRITE-SUITE-ERROR-LOG
+               ADD 1 TO WS-ADMISSIONS-REJECTED
+           ELSE
+               IF ADM-ALLERGY-SCORE >= WS-SCORE-CEILING
+                   MOVE 'N' TO WS-SCORE-VALID
+                   MOVE SPACES TO SCO-EXC-LINE
+                   MOVE ADM-PATIENT-ID TO SCO-EXC-LINE(1:10)
+                   MOVE ADM-ALLERGY-SCORE TO SCO-EXC-LINE(13:9)
+                   MOVE 'SCORE OUT OF RANGE' TO SCO-EXC-LINE(23:18)
+                   WRITE SCO-EXC-LINE
+                   MOVE 'allergies' TO SERR-PROGRAM-ID
+                   MOVE ADM-PATIENT-ID TO SERR-KEY-FIELD
+                   MOVE 'SCORE OUT OF RANGE' TO SERR-REASON
+                   PERFORM WRITE-SUITE-ERROR-LOG
+                   ADD 1 TO WS-ADMISSIONS-REJECTED
+               END-IF
+           END-IF
+           EXIT.
+
+       PROCESS-PATIENT SECTION.
+           MOVE PAT-ALLERGY-SCORE TO WS-SCORE
+           PERFORM LIST-ALLERGENS
+           PERFORM ACCUMULATE-ALLERGEN-SUMMARY
+
+           MOVE PAT-PATIENT-ID TO RPT-PATIENT-ID
+           MOVE PAT-PATIENT-NAME TO RPT-PATIENT-NAME
+           MOVE WS-RESULT-LIST TO RPT-ALLERGENS
+           IF FUNCTION TRIM(WS-RESULT-LIST) = SPACES
+               MOVE 'none' TO RPT-ALLERGENS
+           END-IF
+           MOVE WS-RPT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-PATIENTS-REPORTED
+
+           MOVE SPACES TO DIET-LINE
+           STRING FUNCTION TRIM(PAT-PATIENT-ID) DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  FUNCTION TRIM(RPT-ALLERGENS) DELIMITED BY SIZE
+           INTO DIET-LINE
+           WRITE DIET-LINE
+           EXIT.
+
+      * Relies on LIST-ALLERGENS (called just above) having left
+      * IS-ALLERGIC set for this patient's score in ALLERGY-TABLE.
+       ACCUMULATE-ALLERGEN-SUMMARY SECTION.
+           PERFORM VARYING A-IDX FROM 1 BY 1 UNTIL A-IDX > TBL-SZ
+               IF IS-ALLERGIC OF CONTENTS(A-IDX) = 'Y'
+                   ADD 1 TO SUM-PATIENT-COUNT(A-IDX)
+                   IF SUM-PATIENT-COUNT(A-IDX) <= 200
+                       MOVE PAT-PATIENT-ID TO
+                            SUM-PATIENT-ID(A-IDX,
+                                           SUM-PATIENT-COUNT(A-IDX))
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      * Selection sort of the table indices by allergen name, then one
+      * detail line per allergen with how many residents react to it.
+       WRITE-ALLERGY-SUMMARY-REPORT SECTION.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > TBL-SZ
+               MOVE WS-SORT-I TO WS-SORT-ORDER(WS-SORT-I)
+           END-PERFORM
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > TBL-SZ
+               PERFORM VARYING WS-SORT-J FROM WS-SORT-I BY 1
+                       UNTIL WS-SORT-J > TBL-SZ
+                   IF ALLERGY-TYPE OF CONTENTS(WS-SORT-ORDER(WS-SORT-J))
+                       < ALLERGY-TYPE OF
+                         CONTENTS(WS-SORT-ORDER(WS-SORT-I))
+                       MOVE WS-SORT-ORDER(WS-SORT-I) TO WS-SORT-TEMP
+                       MOVE WS-SORT-ORDER(WS-SORT-J)
+                         TO WS-SORT-ORDER(WS-SORT-I)
+                       MOVE WS-SORT-TEMP TO WS-SORT-ORDER(WS-SORT-J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           OPEN OUTPUT ALLERGY-SUMMARY-FILE
+           MOVE 'ALLERGEN     COUNT  RESIDENTS' TO SUM-LINE
+           WRITE SUM-LINE
+           MOVE ALL '-' TO SUM-LINE
+           WRITE SUM-LINE
+
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > TBL-SZ
+               MOVE WS-SORT-ORDER(WS-SORT-I) TO A-IDX
+               IF SUM-PATIENT-COUNT(A-IDX) > 0
+                   MOVE ALLERGY-TYPE OF CONTENTS(A-IDX)
+                     TO SUM-ALLERGEN-NAME
+                   MOVE SUM-PATIENT-COUNT(A-IDX) TO SUM-COUNT-TXT
+                   PERFORM BUILD-PATIENT-LIST
+                   MOVE WS-SUM-LIST-LINE TO SUM-LINE
+                   WRITE SUM-LINE
+               END-IF
+           END-PERFORM
+           CLOSE ALLERGY-SUMMARY-FILE
+           EXIT.
+
+      * SUM-PATIENT-LIST is not sized for all 200 possible residents per
+      * allergen - once the STRING runs out of room the excess names
+      * are dropped and, the first time that happens for this allergen,
+      * logged to the suite error log instead of disappearing silently.
+       BUILD-PATIENT-LIST SECTION.
+           MOVE SPACES TO SUM-PATIENT-LIST
+           MOVE 'N' TO WS-LIST-TRUNCATED
+           PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > SUM-PATIENT-COUNT(A-IDX)
+               IF WS-SORT-J = 1
+                   MOVE SUM-PATIENT-ID(A-IDX, WS-SORT-J)
+                     TO SUM-PATIENT-LIST
+               ELSE
+                   STRING FUNCTION TRIM(SUM-PATIENT-LIST) DELIMITED BY
+                          SIZE
+                          ',' DELIMITED BY SIZE
+                          SUM-PATIENT-ID(A-IDX, WS-SORT-J) DELIMITED BY
+                          SIZE
+                   INTO SUM-PATIENT-LIST
+                       ON OVERFLOW
+                           IF WS-LIST-TRUNCATED = 'N'
+                               MOVE 'Y' TO WS-LIST-TRUNCATED
+                               MOVE 'allergies' TO SERR-PROGRAM-ID
+                               MOVE ALLERGY-TYPE OF CONTENTS(A-IDX)
+                                 TO SERR-KEY-FIELD
+                               MOVE 'PATIENT LIST TRUNCATED'
+                                 TO SERR-REASON
+                               PERFORM WRITE-SUITE-ERROR-LOG
+                           END-IF
+                   END-STRING
+               END-IF
+           END-PERFORM
+           EXIT.
+
+      * Reads ALLERGEN-TABLE-FILE fresh every run; falls back to the
+      * original 11-allergen table (all active) when the file is
+      * missing or empty so a site with no maintenance file yet still
+      * runs exactly as before.
+       LOAD-ALLERGEN-TABLE SECTION.
+           MOVE 0 TO TBL-SZ
+           OPEN INPUT ALLERGEN-TABLE-FILE
+           IF WS-ALLERGEN-TBL-STATUS = '00'
+               MOVE 'N' TO WS-EOF-FLAG
+               PERFORM UNTIL WS-EOF-FLAG = 'Y'
+                   READ ALLERGEN-TABLE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       NOT AT END
+                           IF TBL-SZ >= WS-ALLERGEN-MAX-SIZE
+                               MOVE 'allergies' TO SERR-PROGRAM-ID
+                               MOVE ALG-TYPE TO SERR-KEY-FIELD
+                               MOVE 'ALLERGEN TABLE FULL - IGNORED'
+                                 TO SERR-REASON
+                               PERFORM WRITE-SUITE-ERROR-LOG
+                           ELSE
+                               ADD 1 TO TBL-SZ
+                               MOVE ALG-TYPE
+                                 TO ALLERGY-TYPE OF CONTENTS(TBL-SZ)
+                               MOVE ALG-VAL
+                                 TO ALLERGY-VAL OF CONTENTS(TBL-SZ)
+                               MOVE ALG-ACTIVE
+                                 TO ALLERGY-ACTIVE OF CONTENTS(TBL-SZ)
+                               IF ALLERGY-ACTIVE OF CONTENTS(TBL-SZ)
+                                   NOT = 'N'
+                                   MOVE 'Y' TO
+                                     ALLERGY-ACTIVE OF CONTENTS(TBL-SZ)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ALLERGEN-TABLE-FILE
+           END-IF
+           IF TBL-SZ = 0
+               MOVE 'eggs        ' TO ALLERGY-TYPE OF CONTENTS(1)
+               MOVE 1 TO ALLERGY-VAL OF CONTENTS(1)
+               MOVE 'peanuts     ' TO ALLERGY-TYPE OF CONTENTS(2)
+               MOVE 2 TO ALLERGY-VAL OF CONTENTS(2)
+               MOVE 'shellfish   ' TO ALLERGY-TYPE OF CONTENTS(3)
+               MOVE 4 TO ALLERGY-VAL OF CONTENTS(3)
+               MOVE 'strawberries' TO ALLERGY-TYPE OF CONTENTS(4)
+               MOVE 8 TO ALLERGY-VAL OF CONTENTS(4)
+               MOVE 'tomatoes    ' TO ALLERGY-TYPE OF CONTENTS(5)
+               MOVE 16 TO ALLERGY-VAL OF CONTENTS(5)
+               MOVE 'chocolate   ' TO ALLERGY-TYPE OF CONTENTS(6)
+               MOVE 32 TO ALLERGY-VAL OF CONTENTS(6)
+               MOVE 'pollen      ' TO ALLERGY-TYPE OF CONTENTS(7)
+               MOVE 64 TO ALLERGY-VAL OF CONTENTS(7)
+               MOVE 'cats        ' TO ALLERGY-TYPE OF CONTENTS(8)
+               MOVE 128 TO ALLERGY-VAL OF CONTENTS(8)
+               MOVE 'dairy       ' TO ALLERGY-TYPE OF CONTENTS(9)
+               MOVE 256 TO ALLERGY-VAL OF CONTENTS(9)
+               MOVE 'gluten      ' TO ALLERGY-TYPE OF CONTENTS(10)
+               MOVE 512 TO ALLERGY-VAL OF CONTENTS(10)
+               MOVE 'sesame      ' TO ALLERGY-TYPE OF CONTENTS(11)
+               MOVE 1024 TO ALLERGY-VAL OF CONTENTS(11)
+               MOVE 11 TO TBL-SZ
+               PERFORM VARYING A-IDX FROM 1 BY 1 UNTIL A-IDX > TBL-SZ
+                   MOVE 'Y' TO ALLERGY-ACTIVE OF CONTENTS(A-IDX)
+               END-PERFORM
+           END-IF
+           MOVE 'N' TO WS-EOF-FLAG
+           EXIT.
+
        INITIALIZE-TABLE SECTION.
-           COMPUTE WS-SCORE = FUNCTION MOD(WS-SCORE 256)
+           COMPUTE WS-SCORE = FUNCTION MOD(WS-SCORE WS-SCORE-CEILING)
            PERFORM VARYING A-IDX FROM TBL-SZ BY -1 UNTIL A-IDX < 1
                IF  WS-SCORE NOT EQUAL 0 AND
                    ALLERGY-VAL OF CONTENTS(A-IDX) <= WS-SCORE
                    SUBTRACT ALLERGY-VAL OF CONTENTS(A-IDX) FROM WS-SCORE
-                   MOVE 'Y' TO IS-ALLERGIC OF CONTENTS(A-IDX)
+                   IF ALLERGY-ACTIVE OF CONTENTS(A-IDX) = 'N'
+                       MOVE 'N' TO IS-ALLERGIC OF CONTENTS(A-IDX)
+                   ELSE
+                       MOVE 'Y' TO IS-ALLERGIC OF CONTENTS(A-IDX)
+                   END-IF
                ELSE
                    MOVE 'N' TO IS-ALLERGIC OF CONTENTS(A-IDX)
                END-IF
@@ -49,6 +792,25 @@
                                    CONTENTS(A-IDX) TRAILING) = WS-ITEM
                    MOVE IS-ALLERGIC OF CONTENTS(A-IDX) TO WS-RESULT
            END-SEARCH
+           PERFORM WRITE-ALLERGY-AUDIT-RECORD
+           EXIT.
+
+      * Every allergen check is logged here so compliance never has to
+      * be told "we don't keep that history" - callers set
+      * WS-AUDIT-PATIENT-ID before PERFORM ALLERGIC-TO.
+       WRITE-ALLERGY-AUDIT-RECORD SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE SPACES TO AUD-LINE
+           MOVE WS-AUDIT-PATIENT-ID TO AUD-PATIENT-ID
+           MOVE WS-ITEM TO AUD-ALLERGEN
+           MOVE WS-RESULT TO AUD-RESULT
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           WRITE AUD-LINE
+           CLOSE AUDIT-LOG-FILE
            EXIT.
 
        LIST-ALLERGENS SECTION.
@@ -71,4 +833,40 @@
                END-IF    
            END-PERFORM
            MOVE 'Y' TO WS-FIRST-ALLERGY
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+      * Standard run-balancing control-total report so ops balances
+      * this job the same way every other nightly batch job is
+      * balanced.
+       WRITE-CONTROL-TOTALS SECTION.
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           MOVE WS-PARM-RUN-ID TO TRX-RUN-ID
+           MOVE 'ALLERGIES' TO TRX-SOURCE-SYSTEM
+           MOVE FUNCTION CURRENT-DATE TO TRX-TIMESTAMP
+           MOVE TRX-HEADER TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE 'ALLERGIES BATCH CONTROL TOTALS' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE ALL '-' TO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-ADMISSIONS-READ TO WS-CTL-COUNT-TXT
+           STRING 'ADMISSIONS READ  : ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-ADMISSIONS-REJECTED TO WS-CTL-COUNT-TXT
+           STRING 'ADMISSIONS REJECTED: ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           MOVE WS-PATIENTS-REPORTED TO WS-CTL-COUNT-TXT
+           STRING 'PATIENTS REPORTED: ' DELIMITED BY SIZE
+                  WS-CTL-COUNT-TXT DELIMITED BY SIZE
+             INTO CTL-LINE
+           WRITE CTL-LINE
+           CLOSE CONTROL-TOTAL-FILE
+           EXIT.
+
+       COPY "suite-error-log-proc.cpy".
+       COPY "run-parms-proc.cpy".
+       COPY "env-switch-proc.cpy".
